@@ -0,0 +1,49 @@
+      *================================================================
+      *  TRANSREC - SHARED TRANSACTION RECORD LAYOUT
+      *  ONE 64-BYTE PHYSICAL RECORD, REDEFINED BY RECORD TYPE:
+      *  HDR (BATCH HEADER), DETAIL (TRANS-DATA), TRL (TRAILER),
+      *  REV (REVERSAL), MNT (ACCOUNT MAINTENANCE). SHARED BY EVERY
+      *  PROGRAM THAT READS OR WRITES TRANSACTIONS.DAT-STYLE FILES.
+      *================================================================
+       01  TRANS-RECORD.
+           05  TRANS-HEADER.
+               10  TH-RECORD-TYPE     PIC X(3).
+               10  TH-BATCH-DATE      PIC X(08).
+               10  FILLER             PIC X(53).
+
+           05  TRANS-DATA REDEFINES TRANS-HEADER.
+               10  TF-ACCOUNT-NUMBER  PIC X(10).
+               10  TF-TRANSACTION-NAME PIC X(30).
+               10  TF-TRANSACTION-CODE PIC X(5).
+               10  TF-TRANSACTION-AMOUNT PIC 9(7)V99.
+               10  TF-CREDIT-DEBIT-IND PIC X(1).
+               10  TF-SEQUENCE-NUMBER PIC 9(6).
+               10  TF-CURRENCY-CODE   PIC X(3).
+
+           05  TRANS-TRAILER REDEFINES TRANS-HEADER.
+               10  TT-RECORD-TYPE     PIC X(3).
+               10  TT-RECORD-COUNT    PIC 9(5).
+               10  FILLER             PIC X(56).
+
+           05  TRANS-REVERSAL REDEFINES TRANS-HEADER.
+               10  TR-RECORD-TYPE     PIC X(3).
+               10  TR-ACCOUNT-NUMBER  PIC X(10).
+               10  TR-TRANSACTION-AMOUNT PIC 9(7)V99.
+               10  TR-CREDIT-DEBIT-IND PIC X(1).
+               10  TR-REFERENCE-NUMBER PIC X(10).
+               10  TR-CURRENCY-CODE   PIC X(3).
+               10  TR-SEQUENCE-NUMBER PIC 9(6).
+               10  FILLER             PIC X(22).
+
+           05  MAINT-RECORD REDEFINES TRANS-HEADER.
+               10  MT-RECORD-TYPE     PIC X(3).
+               10  MT-ACTION          PIC X(1).
+                   88  MT-ACTION-OPEN     VALUE 'O'.
+                   88  MT-ACTION-CLOSE    VALUE 'C'.
+                   88  MT-ACTION-MODIFY   VALUE 'M'.
+               10  MT-ACCOUNT-NUMBER  PIC X(10).
+               10  MT-ACCOUNT-BALANCE PIC 9(7)V99.
+               10  MT-OVERDRAFT-LIMIT PIC 9(7)V99.
+               10  MT-ACCOUNT-STATUS  PIC X(1).
+               10  MT-HOLDER-NAME     PIC X(28).
+               10  MT-CURRENCY-CODE   PIC X(3).
