@@ -0,0 +1,38 @@
+      *================================================================
+      *  ACCTREC - SHARED ACCOUNT MASTER RECORD LAYOUT FOR ACCOUNTFILE
+      *  (accounts_index.txt), KEYED ON AF-ACCOUNT-NUMBER. SHARED BY
+      *  EVERY PROGRAM THAT READS OR MAINTAINS THE ACCOUNT MASTER.
+      *================================================================
+       01  ACCOUNT-RECORD.
+           05  AF-ACCOUNT-NUMBER  PIC X(10).
+           05  FILLER             PIC X(1).
+           05  AF-CURRENCY-CODE   PIC X(3) VALUE 'USD'.
+           05  FILLER             PIC X(1).
+           05  AF-ACCOUNT-BALANCE  PIC S9(7)V99.
+           05  FILLER             PIC X(1).
+           05  AF-LAST-TRANS-DATE  PIC X(10).
+           05  FILLER             PIC X(1).
+           05  AF-OVERDRAFT-LIMIT  PIC 9(7)V99.
+           05  FILLER             PIC X(1).
+           05  AF-ACCOUNT-STATUS   PIC X(1).
+               88  AF-STATUS-ACTIVE    VALUE 'A'.
+               88  AF-STATUS-FROZEN    VALUE 'F'.
+               88  AF-STATUS-CLOSED    VALUE 'C'.
+               88  AF-STATUS-DORMANT   VALUE 'D'.
+           05  FILLER             PIC X(1).
+           05  AF-HOLDER-NAME      PIC X(28).
+           05  FILLER             PIC X(1).
+
+      *    CUSTOMER CONTACT INFORMATION FOR STATEMENTS AND FRAUD
+      *    ALERTS, CARVED OUT WITH THE SAME REDEFINES/RENAMES FIELD-
+      *    CARVING APPROACH RE-NAMES-DEFINES.CBL DEMONSTRATES.
+           05  AF-CONTACT-INFO.
+               10  AF-PHONE-NUMBER     PIC X(10).
+               10  AF-MAILING-ADDRESS.
+                   15  AF-ADDRESS-LINE1 PIC X(30).
+                   15  AF-ADDRESS-CITY  PIC X(20).
+                   15  AF-ADDRESS-STATE PIC X(2).
+                   15  AF-ADDRESS-ZIP   PIC X(10).
+           05  AF-CONTACT-RAW REDEFINES AF-CONTACT-INFO PIC X(72).
+           66  AF-ADDRESS-SUMMARY RENAMES AF-ADDRESS-LINE1 THRU
+                   AF-ADDRESS-ZIP.
