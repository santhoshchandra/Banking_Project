@@ -0,0 +1,22 @@
+      *================================================================
+      *  TXNCODES - VALID TRANSACTION CODE TABLE
+      *  ONE ENTRY PER SHOP-RECOGNIZED TF-TRANSACTION-CODE: THE CODE,
+      *  A SHORT DESCRIPTION, AND THE DEFAULT CREDIT/DEBIT INDICATOR
+      *  TO ASSUME WHEN A FEED DOES NOT SUPPLY ONE.
+      *================================================================
+       01  WS-TXN-CODE-TABLE-DATA.
+           05  FILLER PIC X(26) VALUE 'DEP01DEPOSIT             C'.
+           05  FILLER PIC X(26) VALUE 'WDL01WITHDRAWAL          D'.
+           05  FILLER PIC X(26) VALUE 'XFRINTRANSFER IN         C'.
+           05  FILLER PIC X(26) VALUE 'XFROTTRANSFER OUT        D'.
+           05  FILLER PIC X(26) VALUE 'FEE01SERVICE FEE         D'.
+           05  FILLER PIC X(26) VALUE 'INT01INTEREST CREDIT     C'.
+       01  WS-TXN-CODE-TABLE REDEFINES WS-TXN-CODE-TABLE-DATA.
+           05  WS-TXN-CODE-ENTRY OCCURS 6 TIMES INDEXED BY WS-TXN-IDX.
+               10  WS-TXN-CODE         PIC X(5).
+               10  WS-TXN-CODE-DESC    PIC X(20).
+               10  WS-TXN-CODE-DR-CR   PIC X(1).
+
+       01  WS-TXN-CODE-VALID-SW        PIC X(1).
+           88  WS-TXN-CODE-IS-VALID    VALUE 'Y'.
+           88  WS-TXN-CODE-IS-INVALID  VALUE 'N'.
