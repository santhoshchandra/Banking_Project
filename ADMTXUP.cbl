@@ -1,177 +1,1583 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANKTRANS.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TRANSFILE ASSIGN TO 'TRANSACTIONS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS TF-FILE-STATUS.
-           SELECT OUTFILE ASSIGN TO 'CUSTOMER_REPORT.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS OF-FILE-STATUS.
-
-           SELECT ACCOUNTFILE ASSIGN TO 'accounts_index.txt'
-                ORGANIZATION IS SEQUENTIAL
-                ACCESS MODE IS SEQUENTIAL
-                FILE STATUS IS AF-FILE-STATUS.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  TRANSFILE.
-       01  TRANS-RECORD.
-           05  TRANS-HEADER.
-               10  TH-RECORD-TYPE     PIC X(3).
-               10  TH-BATCH-DATE      PIC X(08).
-               10  FILLER             PIC X(44).
-
-           05  TRANS-DATA REDEFINES TRANS-HEADER.
-               10  TF-ACCOUNT-NUMBER  PIC X(10).
-               10  TF-TRANSACTION-NAME PIC X(30).
-               10  TF-TRANSACTION-CODE PIC X(5).
-               10  TF-TRANSACTION-AMOUNT PIC 9(7)V99.
-               10  TF-CREDIT-DEBIT-IND PIC X(1).
-
-           05  TRANS-TRAILER REDEFINES TRANS-HEADER.
-               10  TT-RECORD-TYPE     PIC X(3).
-               10  TT-RECORD-COUNT    PIC 9(5).
-               10  FILLER             PIC X(47).
-
-       FD  OUTFILE.
-       01  REPORT-RECORD PIC X(200).
-
-       FD  ACCOUNTFILE.
-       01  ACCOUNT-RECORD.
-           05  AF-ACCOUNT-NUMBER  PIC X(10).
-           05  FILLER             PIC X(1).
-           05  AF-ACCOUNT-BALANCE  PIC 9(7)V99.
-           05  FILLER             PIC X(1).
-           05  AF-LAST-TRANS-DATE  PIC X(10).
-
-       WORKING-STORAGE SECTION.
-       01  WS-RECORD-COUNT    PIC 9(5) VALUE 0.
-       01  WS-COUNT1          PIC 9(5) VALUE 0.
-       01  WS-ACCOUNT-NUMBER   PIC X(10).
-       01  WS-LAST-TRANSDATE  PIC X(10).
-       01  WS-ACCOUNT-BALANCE  PIC 9(7)V99.
-       01  EOF-FLAG           PIC X(1) VALUE 'N'.
-       01  EOF-FLAG1          PIC X(1) VALUE 'N'.
-       01  TF-FILE-STATUS    PIC XX.
-       01  OF-FILE-STATUS    PIC XX.
-       01  AF-FILE-STATUS    PIC XX.
-
-       PROCEDURE DIVISION.
-
-       100-INITILIZE.
-           INITIALIZE   TRANS-RECORD
-                        ACCOUNT-RECORD
-                        REPORT-RECORD
-                        WS-ACCOUNT-NUMBER
-                        WS-LAST-TRANSDATE
-                        WS-ACCOUNT-BALANCE.
-           PERFORM 100-MAIN-PROCESSING THRU 100-MAIN-PROCESSING-EXIT.
-           PERFORM 200-READ-TRANSACTIONS THRU 200-READ-EXIT UNTIL
-                   EOF-FLAG = 'Y'.
-       100-INITILIZE-EXIT.
-           EXIT.
-
-       100-MAIN-PROCESSING.
-           OPEN INPUT TRANSFILE OUTPUT OUTFILE.
-           OPEN I-O ACCOUNTFILE.
-
-           IF AF-FILE-STATUS NOT = '00'
-               DISPLAY 'Error opening ACCOUNTFILE :' AF-FILE-STATUS
-               OPEN OUTPUT ACCOUNTFILE
-               CLOSE ACCOUNTFILE
-               OPEN I-O ACCOUNTFILE
-           END-IF.
-
-           IF OF-FILE-STATUS NOT = '00'
-               DISPLAY 'Error opening Output File: ' OF-FILE-STATUS
-               CLOSE OUTFILE
-           END-IF.
-
-           IF TF-FILE-STATUS NOT = '00'
-               DISPLAY 'Error opening TransFile: ' TF-FILE-STATUS
-               CLOSE TRANSFILE
-           END-IF.
-       100-MAIN-PROCESSING-EXIT.
-           EXIT.
-
-       200-READ-TRANSACTIONS.
-           READ TRANSFILE INTO TRANS-RECORD
-               AT END MOVE 'Y' TO EOF-FLAG
-               NOT AT END 
-                      PERFORM 300-PROCESS-TRANSACTION THRU 
-                              300-PROCESS-EXIT UNTIL EOF-FLAG1 = 'Y'
-           END-READ.
-       200-READ-EXIT.
-           EXIT.
-
-       300-PROCESS-TRANSACTION.
-           READ ACCOUNTFILE INTO ACCOUNT-RECORD
-                AT END MOVE 'Y' TO EOF-FLAG1
-                NOT AT END 
-                      IF TH-RECORD-TYPE = 'HDR'
-                          MOVE TH-BATCH-DATE(1:4) TO 
-                               WS-LAST-TRANSDATE(1:4)
-                          MOVE '-' TO WS-LAST-TRANSDATE(5:1)
-                          MOVE TH-BATCH-DATE(5:2) TO 
-                               WS-LAST-TRANSDATE(6:2)
-                          MOVE '-' TO WS-LAST-TRANSDATE(8:1)
-                          MOVE TH-BATCH-DATE(7:2) TO 
-                               WS-LAST-TRANSDATE(9:2)
-                        ELSE
-                           IF TT-RECORD-TYPE = 'TRL'
-                                 MOVE TT-RECORD-COUNT TO WS-RECORD-COUNT
-                            ELSE
-                              ADD 1 TO WS-COUNT1
-                              DISPLAY 'AF-ACCOUNT-NUMBER :' 
-                                      AF-ACCOUNT-NUMBER   
-                              DISPLAY 'AF-ACCOUNT-BALANCE #0:' 
-                                      AF-ACCOUNT-BALANCE    
-                              IF TF-ACCOUNT-NUMBER = AF-ACCOUNT-BALANCE
-                                  PERFORM UPDATE-BALANCE THRU
-                                          UPDATE-BALANCE-EXIT
-                              END-IF
-                           END-IF
-                        END-IF
-           END-READ.
-       300-PROCESS-EXIT.
-           EXIT.
-       
-       UPDATE-BALANCE.
-           DISPLAY 'TF-ACCOUNT-NUMBER : ' TF-ACCOUNT-NUMBER
-           DISPLAY 'TF-TRANSACTION-NAME : ' TF-TRANSACTION-NAME
-           DISPLAY 'TF-TRANSACTION-CODE : ' TF-TRANSACTION-CODE
-           DISPLAY 'TF-TRANSACTION-AMOUNT : ' TF-TRANSACTION-AMOUNT
-           DISPLAY 'AF-ACCOUNT-NUMBER : ' AF-ACCOUNT-NUMBER
-           DISPLAY 'AF-ACCOUNT-BALANCE #1:' AF-ACCOUNT-BALANCE
-           IF TF-CREDIT-DEBIT-IND = 'C'
-               ADD TF-TRANSACTION-AMOUNT TO AF-ACCOUNT-BALANCE
-           ELSE
-               SUBTRACT TF-TRANSACTION-AMOUNT FROM AF-ACCOUNT-BALANCE
-           END-IF.
-
-           DISPLAY 'AF-ACCOUNT-BALANCE #2:' AF-ACCOUNT-BALANCE
-
-           REWRITE ACCOUNT-RECORD.
-
-           STRING TF-ACCOUNT-NUMBER ' | ' TF-TRANSACTION-NAME ' | ' 
-           TF-TRANSACTION-AMOUNT ' | ' TF-CREDIT-DEBIT-IND
-               DELIMITED BY SIZE INTO REPORT-RECORD.
-           WRITE REPORT-RECORD.
-       UPDATE-BALANCE-EXIT.
-           EXIT.
-
-       400-END-PROCESSING.
-           IF WS-RECORD-COUNT <> WS-COUNT1
-              DISPLAY 'COUNT MISMATCH IN TRANSFILE AND '
-                      'BALANCE UPDATE ACCOUNTS'
-           END-IF.
-
-           CLOSE TRANSFILE.
-           CLOSE OUTFILE.
-           CLOSE ACCOUNTFILE.
-
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKTRANS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSFILE ASSIGN TO WS-TRANS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TF-FILE-STATUS.
+           SELECT BATCHLISTFILE ASSIGN TO WS-BATCHLIST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BL-FILE-STATUS.
+
+      *    TRANSFILE IS SORTED INTO ACCOUNT-NUMBER ORDER AHEAD OF
+      *    POSTING (SEE 140-SORT-TRANSACTIONS-BY-ACCOUNT) SO ACTIVITY
+      *    FOR THE SAME ACCOUNT IS MERGE-PROCESSED TOGETHER INSTEAD OF
+      *    JUMPING AROUND ACCOUNTFILE ONE RANDOM KEY AT A TIME.
+           SELECT SORTFILE ASSIGN TO 'SORTWORK.TMP'.
+
+           SELECT SORTEDTRANSFILE ASSIGN TO 'TRANSORT.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TS-FILE-STATUS.
+           SELECT OUTFILE ASSIGN TO WS-OUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OF-FILE-STATUS.
+
+           SELECT ACCOUNTFILE ASSIGN TO WS-ACCT-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS AF-ACCOUNT-NUMBER
+                FILE STATUS IS AF-FILE-STATUS.
+
+           SELECT REJECTFILE ASSIGN TO WS-REJECT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RJ-FILE-STATUS.
+
+           SELECT RECONFILE ASSIGN TO WS-RECON-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-FILE-STATUS.
+
+           SELECT AUDITFILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AU-FILE-STATUS.
+
+           SELECT POSTEDKEYFILE ASSIGN TO WS-POSTED-KEY-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PK-TRANSACTION-KEY
+                FILE STATUS IS PK-FILE-STATUS.
+
+           SELECT CHECKPOINTFILE ASSIGN TO WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CK-FILE-STATUS.
+
+      *    GLEXTRACT TOTALS CREDITS AND DEBITS BY TRANSACTION CODE FOR
+      *    EACH BATCH, READY TO HAND TO THE GENERAL LEDGER INTERFACE
+      *    INSTEAD OF RE-DERIVING TOTALS BY HAND FROM OUTFILE.
+           SELECT GLEXTRACT ASSIGN TO WS-GL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSFILE.
+       COPY TRANSREC.
+
+       SD  SORTFILE.
+       01  SORT-RECORD-WRAPPER.
+           05  SW-PRIORITY        PIC 9(1).
+           05  SW-ACCOUNT-KEY     PIC X(10).
+           05  SW-SEQUENCE        PIC 9(6).
+           05  SW-BODY            PIC X(64).
+
+       FD  SORTEDTRANSFILE.
+       01  SORTED-TRANS-RECORD PIC X(64).
+
+       FD  BATCHLISTFILE.
+       01  BATCHLIST-RECORD PIC X(100).
+
+       FD  OUTFILE.
+       01  REPORT-RECORD PIC X(200).
+
+       FD  REJECTFILE.
+       01  REJECT-RECORD PIC X(200).
+
+       FD  RECONFILE.
+       01  RECON-RECORD PIC X(200).
+
+       FD  AUDITFILE.
+       01  AUDIT-RECORD PIC X(200).
+
+      *    PK-RECORD-TYPE KEEPS DETAIL ('D') AND REVERSAL ('R')
+      *    SEQUENCE NUMBERS IN SEPARATE KEY SPACES, SINCE A REVERSAL
+      *    AND A DETAIL RECORD FOR THE SAME ACCOUNT CAN LEGITIMATELY
+      *    SHARE A SEQUENCE NUMBER WITHOUT BEING THE SAME TRANSACTION.
+      *    PK-BATCH-DATE IS PART OF THE KEY BECAUSE NOT EVERY FEED'S
+      *    SEQUENCE NUMBER IS GLOBALLY UNIQUE ACROSS RUNS - INTCALC,
+      *    FOR EXAMPLE, RE-ASSIGNS 1..N EVERY MONTH IN ACCOUNTFILE SCAN
+      *    ORDER, SO WITHOUT THE BATCH DATE THE SAME ACCOUNT+SEQUENCE
+      *    PAIR WOULD FALSE-DEDUP A LEGITIMATE NEXT-MONTH CREDIT.
+      *    PK-BATCH-IDX IS PART OF THE KEY FOR THE SAME REASON, ONE
+      *    LEVEL DOWN: REQ 011'S INTRADAY BATCHLIST LETS SEVERAL
+      *    TRANSACTION FILES RUN IN ONE SAME-DAY INVOCATION, AND EACH
+      *    FILE NUMBERS ITS OWN TF-SEQUENCE-NUMBER/TR-SEQUENCE-NUMBER
+      *    FROM SCRATCH - WITHOUT PK-BATCH-IDX, A LEGITIMATE
+      *    TRANSACTION IN THE SECOND SAME-DAY FILE WOULD COLLIDE WITH
+      *    AN ALREADY-POSTED TRANSACTION FROM THE FIRST FILE THAT
+      *    HAPPENED TO LAND ON THE SAME ACCOUNT/SEQUENCE NUMBER.
+       FD  POSTEDKEYFILE.
+       01  POSTED-KEY-RECORD.
+           05  PK-TRANSACTION-KEY.
+               10  PK-ACCOUNT-NUMBER  PIC X(10).
+               10  PK-RECORD-TYPE     PIC X(1).
+               10  PK-BATCH-DATE      PIC X(8).
+               10  PK-BATCH-IDX       PIC 9(3).
+               10  PK-SEQUENCE-NUMBER PIC 9(6).
+
+      *    CK-BATCH-INDEX RECORDS WHICH ENTRY IN THE BATCH LIST WAS
+      *    RUNNING WHEN THE CHECKPOINT WAS WRITTEN, SO A RESTART CAN
+      *    SKIP WHOLE BATCHES THAT FINISHED BEFORE THE ABEND INSTEAD
+      *    OF JUST SKIPPING ALREADY-READ RECORDS WITHIN EVERY BATCH.
+      *    THE RUNNING COUNTS/TOTALS ARE ALSO CARRIED HERE SO A
+      *    RESTARTED BATCH'S RECONFILE/GLEXTRACT REFLECT THE WHOLE
+      *    BATCH, NOT JUST THE POST-RESTART TAIL.
+       FD  CHECKPOINTFILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-BATCH-INDEX     PIC 9(3).
+           05  FILLER             PIC X(1).
+           05  CK-LAST-ACCOUNT    PIC X(10).
+           05  FILLER             PIC X(1).
+           05  CK-POSITION        PIC 9(7).
+           05  FILLER             PIC X(1).
+           05  CK-COUNT1          PIC 9(5).
+           05  FILLER             PIC X(1).
+           05  CK-POSTED-COUNT    PIC 9(5).
+           05  FILLER             PIC X(1).
+           05  CK-REJECT-COUNT    PIC 9(5).
+           05  FILLER             PIC X(1).
+           05  CK-CREDIT-TOTAL    PIC 9(9)V99.
+           05  FILLER             PIC X(1).
+           05  CK-DEBIT-TOTAL     PIC 9(9)V99.
+           05  FILLER             PIC X(1).
+           05  CK-GL-REV-CREDIT-TOTAL PIC 9(9)V99.
+           05  FILLER             PIC X(1).
+           05  CK-GL-REV-DEBIT-TOTAL  PIC 9(9)V99.
+           05  FILLER             PIC X(1).
+           05  CK-GL-TOTALS.
+               10  CK-GL-ENTRY OCCURS 6 TIMES.
+                   15  CK-GL-CREDIT-TOTAL PIC 9(9)V99.
+                   15  CK-GL-DEBIT-TOTAL  PIC 9(9)V99.
+
+       FD  GLEXTRACT.
+       01  GL-RECORD PIC X(200).
+
+       FD  ACCOUNTFILE.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-FILE-NAME PIC X(100) VALUE 'TRANSACTIONS.DAT'.
+       01  WS-OUT-FILE-NAME   PIC X(100) VALUE 'CUSTOMER_REPORT.DAT'.
+       01  WS-ACCT-FILE-NAME  PIC X(100) VALUE 'accounts_index.txt'.
+       01  WS-REJECT-FILE-NAME PIC X(100) VALUE 'REJECTFILE.DAT'.
+       01  WS-RECON-FILE-NAME  PIC X(100) VALUE 'RECONCILIATION.DAT'.
+       01  WS-AUDIT-FILE-NAME  PIC X(100) VALUE 'AUDITFILE.DAT'.
+       01  WS-POSTED-KEY-FILE-NAME PIC X(100) VALUE
+               'posted_keys_index.txt'.
+       01  WS-CHECKPOINT-FILE-NAME PIC X(100) VALUE 'CHECKPOINT.DAT'.
+       01  WS-BATCHLIST-FILE-NAME  PIC X(100) VALUE 'BATCHLIST.DAT'.
+       01  WS-ENV-OVERRIDE    PIC X(100).
+       01  BL-FILE-STATUS     PIC XX.
+       01  TS-FILE-STATUS     PIC XX.
+       01  WS-SORT-EOF        PIC X(1) VALUE 'N'.
+      *    ORIGINAL-FILE-ORDER COUNTER, INCREMENTED ONCE PER RECORD IN
+      *    155-RELEASE-SORT-RECORD REGARDLESS OF TYPE, SO RECORDS THAT
+      *    SHARE A SORT PRIORITY AND ACCOUNT KEY (E.G. A MODIFY/CLOSE
+      *    MAINTENANCE RECORD AND A DETAIL TRANSACTION FOR THE SAME
+      *    ACCOUNT) TIE-BREAK BY THEIR TRUE POSITION IN THE SOURCE FILE
+      *    INSTEAD OF A CONSTANT OR A PER-TYPE SEQUENCE NUMBER THAT
+      *    DOESN'T SHARE A COMMON NUMBERING SPACE ACROSS TYPES.
+       01  WS-FILE-ORDER-SEQ  PIC 9(6) VALUE 0.
+       01  WS-BATCH-FILE-TABLE.
+           05  WS-BATCH-FILE-ENTRY PIC X(100) OCCURS 50 TIMES.
+       01  WS-BATCH-COUNT     PIC 9(3) VALUE 0.
+       01  WS-BATCH-IDX       PIC 9(3) VALUE 0.
+       01  WS-RECORD-COUNT    PIC 9(5) VALUE 0.
+       01  WS-COUNT1          PIC 9(5) VALUE 0.
+       01  WS-ACCOUNT-NUMBER   PIC X(10).
+       01  WS-LAST-TRANSDATE  PIC X(10).
+       01  WS-ACCOUNT-BALANCE  PIC 9(7)V99.
+       01  EOF-FLAG           PIC X(1) VALUE 'N'.
+       01  TF-FILE-STATUS    PIC XX.
+       01  OF-FILE-STATUS    PIC XX.
+       01  AF-FILE-STATUS    PIC XX.
+       01  RJ-FILE-STATUS    PIC XX.
+       01  RC-FILE-STATUS    PIC XX.
+       01  AU-FILE-STATUS    PIC XX.
+       01  PK-FILE-STATUS    PIC XX.
+       01  CK-FILE-STATUS    PIC XX.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01  WS-RECORDS-READ    PIC 9(7) VALUE 0.
+       01  WS-RESTART-POSITION PIC 9(7) VALUE 0.
+       01  WS-RESTART-SW       PIC X(1) VALUE 'N'.
+           88  WS-RESTART-MODE     VALUE 'Y'.
+           88  WS-NOT-RESTART-MODE VALUE 'N'.
+       01  WS-RESTART-BATCH-IDX PIC 9(3) VALUE 1.
+
+      *    THESE CARRY THE PRE-ABEND PORTION OF THE RESUMED BATCH'S
+      *    COUNTS/TOTALS, READ FROM CHECKPOINTFILE IN DETECT-RESTART
+      *    AND APPLIED INTO THE LIVE WS- FIELDS BY 070-RUN-ONE-BATCH
+      *    INSTEAD OF ZEROING THEM, ONLY FOR THE ONE BATCH BEING
+      *    RESUMED.
+       01  WS-RESTART-COUNT1       PIC 9(5) VALUE 0.
+       01  WS-RESTART-POSTED-COUNT PIC 9(5) VALUE 0.
+       01  WS-RESTART-REJECT-COUNT PIC 9(5) VALUE 0.
+       01  WS-RESTART-CREDIT-TOTAL PIC 9(9)V99 VALUE 0.
+       01  WS-RESTART-DEBIT-TOTAL  PIC 9(9)V99 VALUE 0.
+       01  WS-RESTART-GL-REV-CREDIT-TOTAL PIC 9(9)V99 VALUE 0.
+       01  WS-RESTART-GL-REV-DEBIT-TOTAL  PIC 9(9)V99 VALUE 0.
+       01  WS-RESTART-GL-TOTALS-TABLE.
+           05  WS-RESTART-GL-TOTAL-ENTRY OCCURS 6 TIMES.
+               10  WS-RESTART-GL-CREDIT-TOTAL PIC 9(9)V99 VALUE 0.
+               10  WS-RESTART-GL-DEBIT-TOTAL  PIC 9(9)V99 VALUE 0.
+       01  WS-BALANCE-BEFORE  PIC S9(7)V99.
+       01  WS-AUDIT-ACCOUNT   PIC X(10).
+       01  WS-AUDIT-CODE      PIC X(5).
+       01  WS-AUDIT-AMOUNT    PIC 9(7)V99.
+       01  WS-AUDIT-IND       PIC X(1).
+
+      *    HUNDREDTHS-OF-A-SECOND TIMESTAMP STAMPED ON EVERY AUDIT
+      *    LINE SO STMTGEN CAN SORT ON IT AS A SECONDARY KEY AND
+      *    RECOVER TRUE POSTING ORDER WITHIN AN ACCOUNT - WS-LAST-
+      *    TRANSDATE ALONE ONLY RESOLVES TO THE DAY.
+       01  WS-AUDIT-TIMESTAMP PIC X(16).
+       01  WS-DUP-SW           PIC X(1).
+           88  WS-DUP-FOUND     VALUE 'Y'.
+           88  WS-DUP-NOT-FOUND VALUE 'N'.
+       01  WS-POSTED-COUNT    PIC 9(5) VALUE 0.
+       01  WS-CREDIT-TOTAL    PIC 9(9)V99 VALUE 0.
+       01  WS-DEBIT-TOTAL     PIC 9(9)V99 VALUE 0.
+       01  WS-REJECT-COUNT    PIC 9(5) VALUE 0.
+       01  WS-REJECT-REASON-CODE PIC X(4).
+       01  WS-REJECT-REASON-TEXT PIC X(30).
+       01  WS-PROSPECTIVE-BALANCE PIC S9(8)V99.
+       01  WS-POST-SW             PIC X(1).
+           88  WS-POST-OK         VALUE 'Y'.
+           88  WS-POST-REJECTED   VALUE 'N'.
+       01  WS-GL-FILE-NAME    PIC X(100) VALUE 'GLEXTRACT.DAT'.
+       01  GL-FILE-STATUS     PIC XX.
+       01  WS-BATCH-DATE-RAW  PIC X(8).
+       01  WS-GL-IDX          PIC 9(2).
+
+      *    CUSTOMER_REPORT.DAT PAGE/TOTAL CONTROL FOR THE COLUMNAR
+      *    REPORT BUILT BY WRITE-REPORT-HEADER/-DETAIL/-FOOTER.
+       01  WS-TODAY-RAW           PIC X(8).
+       01  WS-RUN-DATE            PIC X(10).
+       01  WS-PAGE-NUMBER         PIC 9(4) VALUE 1.
+       01  WS-LINE-COUNT          PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE      PIC 9(3) VALUE 40.
+       01  WS-PAGE-TOTAL          PIC S9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL         PIC S9(9)V99 VALUE 0.
+       01  WS-RPT-ACCOUNT         PIC X(10).
+       01  WS-RPT-NAME            PIC X(30).
+       01  WS-RPT-AMOUNT          PIC 9(7)V99.
+       01  WS-RPT-IND             PIC X(1).
+       01  WS-RPT-SIGNED-AMOUNT   PIC S9(7)V99.
+       01  WS-RPT-AMOUNT-ED       PIC Z,ZZZ,ZZ9.99-.
+       01  WS-PAGE-TOTAL-ED       PIC Z,ZZZ,ZZ9.99-.
+       01  WS-GRAND-TOTAL-ED      PIC ZZ,ZZZ,ZZ9.99-.
+       01  WS-JUNK-CHAR-COUNT     PIC 99 VALUE 0.
+       01  WS-JUNK-THRESHOLD      PIC 99 VALUE 1.
+       01  WS-JUNK-NAME-LEN       PIC 99 VALUE 0.
+       01  WS-JUNK-CHAR-IDX       PIC 99 VALUE 0.
+       01  WS-JUNK-CHAR           PIC X VALUE SPACE.
+
+      *    ACCOUNT-NUMBER CHECK-DIGIT WORK FIELDS. WS-CHECK-DIGIT-
+      *    ACCOUNT IS LOADED FROM WHICHEVER RECORD TYPE IS BEING
+      *    VALIDATED, SO ONE PARAGRAPH SERVES MULTIPLE RECORD TYPES.
+       01  WS-CHECK-DIGIT-ACCOUNT PIC X(10).
+       01  WS-ACCT-DIGIT-IDX      PIC 9(2).
+       01  WS-ACCT-DIGIT          PIC 9(1).
+       01  WS-ACCT-CHECKSUM       PIC 9(3) VALUE 0.
+       01  WS-ACCT-CHECK-DIGIT    PIC 9(1).
+       01  WS-ACCT-COMPUTED-CHECK PIC 9(1).
+       01  WS-CHECK-DIGIT-SW      PIC X(1).
+           88  WS-CHECK-DIGIT-OK      VALUE 'Y'.
+           88  WS-CHECK-DIGIT-BAD     VALUE 'N'.
+
+      *    THE EXISTING BOOK WAS NEVER ISSUED WITH THIS CHECKSUM IN
+      *    MIND, SO CHECK-DIGIT ENFORCEMENT AT POSTING TIME DEFAULTS
+      *    OFF UNTIL A ONE-TIME AUDIT/BACKFILL OF ACCOUNTFILE CONFIRMS
+      *    THE BOOK IS COMPLIANT. SET CHECKDIGIT_ENFORCE=Y TO TURN IT
+      *    ON. NEW ACCOUNTS OPENED VIA 510-MAINT-OPEN-ACCOUNT ARE
+      *    CHECK-DIGIT VALIDATED UNCONDITIONALLY, SO THE BOOK ONLY
+      *    GROWS CLEANER WHILE THE BACKFILL IS PENDING.
+       01  WS-CHECK-DIGIT-ENFORCE-SW PIC X(1) VALUE 'N'.
+           88  WS-CHECK-DIGIT-ENFORCED     VALUE 'Y'.
+           88  WS-CHECK-DIGIT-NOT-ENFORCED VALUE 'N'.
+
+      *    ONE ACCUMULATOR PER WS-TXN-CODE-TABLE ENTRY (SAME ORDER AND
+      *    SIZE AS TXNCODES.CPY) SO GL TOTALS CAN BE BUILT ALONGSIDE
+      *    TRANSACTION-CODE VALIDATION WITHOUT A SECOND LOOKUP TABLE.
+       01  WS-GL-TOTALS-TABLE.
+           05  WS-GL-TOTAL-ENTRY OCCURS 6 TIMES.
+               10  WS-GL-CREDIT-TOTAL PIC 9(9)V99 VALUE 0.
+               10  WS-GL-DEBIT-TOTAL  PIC 9(9)V99 VALUE 0.
+
+      *    REVERSALS CARRY NO TF-TRANSACTION-CODE TO INDEX THE TABLE
+      *    ABOVE BY, SO THEIR GL ACTIVITY IS TOTALED SEPARATELY AND
+      *    EXTRACTED AS ITS OWN REV01 LINE - THE SAME REV01 LABEL
+      *    WRITE-AUDIT-ENTRY ALREADY USES FOR REVERSAL AUDIT ROWS.
+       01  WS-GL-REV-CREDIT-TOTAL PIC 9(9)V99 VALUE 0.
+       01  WS-GL-REV-DEBIT-TOTAL  PIC 9(9)V99 VALUE 0.
+
+       COPY TXNCODES.
+
+       PROCEDURE DIVISION.
+
+       100-INITILIZE.
+           INITIALIZE   TRANS-RECORD
+                        ACCOUNT-RECORD
+                        REPORT-RECORD
+                        WS-ACCOUNT-NUMBER
+                        WS-LAST-TRANSDATE
+                        WS-ACCOUNT-BALANCE.
+           PERFORM 010-GET-RUN-PARAMETERS THRU
+                   010-GET-RUN-PARAMETERS-EXIT.
+           PERFORM 100-MAIN-PROCESSING THRU 100-MAIN-PROCESSING-EXIT.
+           PERFORM 050-LOAD-BATCH-LIST THRU 050-LOAD-BATCH-LIST-EXIT.
+           PERFORM 060-PROCESS-ALL-BATCHES THRU
+                   060-PROCESS-ALL-BATCHES-EXIT.
+           PERFORM 900-FINALIZE.
+       100-INITILIZE-EXIT.
+           EXIT.
+
+      *    TRANSFILE_DD, OUTFILE_DD AND ACCOUNTFILE_DD LET AN OPERATOR
+      *    POINT A RUN AT DATED ARCHIVE COPIES OR TEST FIXTURES WITHOUT
+      *    A RECOMPILE. WHEN A VARIABLE ISN'T SET THE COMPILED-IN
+      *    DEFAULT NAME IS USED, SO NORMAL OPERATION IS UNCHANGED.
+      *    WS-TRANS-FILE-NAME SET HERE IS ONLY THE SINGLE-BATCH
+      *    FALLBACK USED WHEN BATCHLIST.DAT IS ABSENT.
+       010-GET-RUN-PARAMETERS.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'TRANSFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-TRANS-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'OUTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-OUT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'ACCOUNTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ACCT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'GLEXTRACT_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-GL-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'CHECKDIGIT_ENFORCE'.
+           IF WS-ENV-OVERRIDE = 'Y'
+               SET WS-CHECK-DIGIT-ENFORCED TO TRUE
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'REJECTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-REJECT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'RECONFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-RECON-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'AUDITFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-AUDIT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'POSTEDKEYFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-POSTED-KEY-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'CHECKPOINTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-CHECKPOINT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'BATCHLISTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-BATCHLIST-FILE-NAME
+           END-IF.
+       010-GET-RUN-PARAMETERS-EXIT.
+           EXIT.
+
+       100-MAIN-PROCESSING.
+      *    DETECT-RESTART IS RUN FIRST, AHEAD OF EVERY OTHER OPEN, SO
+      *    WS-RESTART-MODE IS ALREADY KNOWN BY THE TIME OUTFILE/
+      *    REJECTFILE/RECONFILE/GLEXTRACT ARE OPENED BELOW - A RESTART
+      *    RUN EXTENDS THOSE FILES INSTEAD OF TRUNCATING THEM, THE SAME
+      *    WAY AUDITFILE ALREADY DID, SO THE COMPLETED-BATCH SECTIONS A
+      *    CRASHED RUN ALREADY WROTE (WHICH 060-PROCESS-ALL-BATCHES'S
+      *    RESTART SKIP NEVER RE-RUNS) SURVIVE THE RESTART INSTEAD OF
+      *    BEING WIPED BY A FRESH OPEN OUTPUT.
+           PERFORM DETECT-RESTART THRU DETECT-RESTART-EXIT.
+
+           IF WS-RESTART-MODE
+               OPEN EXTEND OUTFILE
+               IF OF-FILE-STATUS = '35'
+                   OPEN OUTPUT OUTFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-RAW.
+           STRING WS-TODAY-RAW(1:4) '-' WS-TODAY-RAW(5:2) '-'
+               WS-TODAY-RAW(7:2) DELIMITED BY SIZE INTO WS-RUN-DATE.
+      *    ONLY A FRESH (NON-RESTART) RUN GETS A TOP-OF-FILE BANNER -
+      *    A RESTART RUN IS CONTINUING A REPORT THAT ALREADY HAS ONE,
+      *    AND WS-PAGE-NUMBER WOULD OTHERWISE RESTART AT 1 PARTWAY
+      *    THROUGH THE FILE. THE NEXT PAGE BREAK IN WRITE-REPORT-DETAIL
+      *    PRINTS A HEADER FOR THE RESUMED CONTENT.
+           IF WS-NOT-RESTART-MODE
+               PERFORM WRITE-REPORT-HEADER THRU WRITE-REPORT-HEADER-EXIT
+           END-IF.
+
+           IF WS-RESTART-MODE
+               OPEN EXTEND REJECTFILE
+               IF RJ-FILE-STATUS = '35'
+                   OPEN OUTPUT REJECTFILE
+               END-IF
+               OPEN EXTEND RECONFILE
+               IF RC-FILE-STATUS = '35'
+                   OPEN OUTPUT RECONFILE
+               END-IF
+               OPEN EXTEND GLEXTRACT
+               IF GL-FILE-STATUS = '35'
+                   OPEN OUTPUT GLEXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECTFILE
+               OPEN OUTPUT RECONFILE
+               OPEN OUTPUT GLEXTRACT
+           END-IF.
+           OPEN EXTEND AUDITFILE.
+           IF AU-FILE-STATUS = '35'
+               OPEN OUTPUT AUDITFILE
+           END-IF.
+           OPEN I-O ACCOUNTFILE.
+
+      *    STATUS 35 MEANS THE INDEXED FILE DOES NOT EXIST YET, SO
+      *    IT IS SAFE TO CREATE AN EMPTY ONE. ANY OTHER ERROR IS LEFT
+      *    ALONE RATHER THAN RISK TRUNCATING AN EXISTING ACCOUNT
+      *    MASTER - NEW ACCOUNTS ARE ADDED THROUGH THE MNT
+      *    MAINTENANCE RECORD TYPE, NOT BY RECREATING THE FILE.
+           IF AF-FILE-STATUS = '35'
+               DISPLAY 'ACCOUNTFILE NOT FOUND, CREATING NEW FILE'
+               OPEN OUTPUT ACCOUNTFILE
+               CLOSE ACCOUNTFILE
+               OPEN I-O ACCOUNTFILE
+           ELSE
+               IF AF-FILE-STATUS NOT = '00'
+                   DISPLAY 'Error opening ACCOUNTFILE :' AF-FILE-STATUS
+               END-IF
+           END-IF.
+
+           OPEN I-O POSTEDKEYFILE.
+           IF PK-FILE-STATUS = '35'
+               DISPLAY 'POSTEDKEYFILE NOT FOUND, CREATING NEW FILE'
+               OPEN OUTPUT POSTEDKEYFILE
+               CLOSE POSTEDKEYFILE
+               OPEN I-O POSTEDKEYFILE
+           ELSE
+               IF PK-FILE-STATUS NOT = '00'
+                   DISPLAY 'Error opening POSTEDKEYFILE :'
+                           PK-FILE-STATUS
+               END-IF
+           END-IF.
+
+           IF OF-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening Output File: ' OF-FILE-STATUS
+               CLOSE OUTFILE
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINTFILE.
+       100-MAIN-PROCESSING-EXIT.
+           EXIT.
+
+      *    BATCHLIST.DAT IS AN OPTIONAL CONTROL FILE LISTING ONE
+      *    TRANSACTION FILE NAME PER LINE, SO A BRANCH CAN POST
+      *    SEVERAL INTRADAY FILES IN ONE RUN. WHEN IT IS ABSENT THE
+      *    SINGLE DEFAULT TRANSACTIONS.DAT NAME IS PROCESSED, SO
+      *    EXISTING OVERNIGHT-ONLY OPERATION IS UNCHANGED.
+       050-LOAD-BATCH-LIST.
+           MOVE 0 TO WS-BATCH-COUNT.
+           OPEN INPUT BATCHLISTFILE.
+           IF BL-FILE-STATUS = '00'
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ BATCHLISTFILE INTO BATCHLIST-RECORD
+                       AT END MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF BATCHLIST-RECORD NOT = SPACES
+                               ADD 1 TO WS-BATCH-COUNT
+                               MOVE BATCHLIST-RECORD TO
+                                    WS-BATCH-FILE-ENTRY(WS-BATCH-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO EOF-FLAG
+               CLOSE BATCHLISTFILE
+           END-IF.
+           IF WS-BATCH-COUNT = 0
+               ADD 1 TO WS-BATCH-COUNT
+               MOVE WS-TRANS-FILE-NAME TO
+                    WS-BATCH-FILE-ENTRY(WS-BATCH-COUNT)
+           END-IF.
+       050-LOAD-BATCH-LIST-EXIT.
+           EXIT.
+
+      *    ON A RESTART, BATCHES THAT FINISHED BEFORE THE ABEND (INDEX
+      *    LESS THAN WS-RESTART-BATCH-IDX) ARE SKIPPED ENTIRELY - NOT
+      *    JUST RECORD-BY-RECORD - SO THEY DON'T RE-RUN THE SORT/
+      *    RECONCILIATION/GL-EXTRACT STEPS AND WRITE A SECOND, BOGUS
+      *    ZERO-COUNT SECTION FOR A BATCH THAT ALREADY POSTED CLEANLY.
+      *    RESTART MODE IS TURNED OFF ONCE THE RESTARTED BATCH ITSELF
+      *    HAS RUN, SO LATER BATCHES IN THE LIST PROCESS NORMALLY.
+       060-PROCESS-ALL-BATCHES.
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+               MOVE WS-BATCH-FILE-ENTRY(WS-BATCH-IDX) TO
+                    WS-TRANS-FILE-NAME
+               IF WS-RESTART-MODE AND
+                  WS-BATCH-IDX < WS-RESTART-BATCH-IDX
+                   DISPLAY 'RESTART: SKIPPING ALREADY COMPLETED '
+                       'BATCH ' WS-TRANS-FILE-NAME
+               ELSE
+                   PERFORM 070-RUN-ONE-BATCH THRU
+                           070-RUN-ONE-BATCH-EXIT
+                   IF WS-RESTART-MODE AND
+                      WS-BATCH-IDX = WS-RESTART-BATCH-IDX
+                       SET WS-NOT-RESTART-MODE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+       060-PROCESS-ALL-BATCHES-EXIT.
+           EXIT.
+
+      *    WHEN THIS IS THE BATCH BEING RESUMED ACROSS A RESTART, THE
+      *    PRE-ABEND COUNTS/TOTALS SAVED IN THE CHECKPOINT ARE CARRIED
+      *    FORWARD INSTEAD OF ZEROED, SO RECONFILE/GLEXTRACT FOR THIS
+      *    BATCH COVER THE WHOLE RUN, NOT JUST THE POST-RESTART TAIL.
+      *    EVERY OTHER BATCH (NO RESTART, OR A LATER BATCH IN THE SAME
+      *    RESTARTED RUN) STARTS FROM ZERO AS BEFORE.
+       070-RUN-ONE-BATCH.
+           MOVE 0 TO WS-RECORD-COUNT.
+           IF WS-RESTART-MODE AND WS-BATCH-IDX = WS-RESTART-BATCH-IDX
+               MOVE WS-RESTART-COUNT1 TO WS-COUNT1
+               MOVE WS-RESTART-POSTED-COUNT TO WS-POSTED-COUNT
+               MOVE WS-RESTART-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE WS-RESTART-CREDIT-TOTAL TO WS-CREDIT-TOTAL
+               MOVE WS-RESTART-DEBIT-TOTAL TO WS-DEBIT-TOTAL
+               MOVE WS-RESTART-GL-REV-CREDIT-TOTAL TO
+                    WS-GL-REV-CREDIT-TOTAL
+               MOVE WS-RESTART-GL-REV-DEBIT-TOTAL TO
+                    WS-GL-REV-DEBIT-TOTAL
+               MOVE WS-RESTART-GL-TOTALS-TABLE TO WS-GL-TOTALS-TABLE
+           ELSE
+               MOVE 0 TO WS-COUNT1
+                         WS-POSTED-COUNT
+                         WS-REJECT-COUNT
+               MOVE 0 TO WS-CREDIT-TOTAL
+                         WS-DEBIT-TOTAL
+               INITIALIZE WS-GL-TOTALS-TABLE
+               MOVE 0 TO WS-GL-REV-CREDIT-TOTAL
+                         WS-GL-REV-DEBIT-TOTAL
+           END-IF.
+
+      *    WS-RECORDS-READ IS RESET PER BATCH SO A CHECKPOINT POSITION
+      *    (ALWAYS RELATIVE TO THE BATCH THAT WAS RUNNING) LINES UP
+      *    WITH THIS BATCH'S OWN READ COUNT WHEN IT IS THE ONE BEING
+      *    RESUMED ON RESTART.
+           MOVE 0 TO WS-RECORDS-READ.
+           MOVE 0 TO WS-FILE-ORDER-SEQ.
+           PERFORM 140-SORT-TRANSACTIONS-BY-ACCOUNT THRU
+                   140-SORT-TRANSACTIONS-BY-ACCOUNT-EXIT.
+           OPEN INPUT SORTEDTRANSFILE.
+           IF TS-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening sorted transactions for: '
+                       WS-TRANS-FILE-NAME ' STATUS: ' TS-FILE-STATUS
+           ELSE
+               PERFORM 200-READ-TRANSACTIONS THRU 200-READ-EXIT UNTIL
+                       EOF-FLAG = 'Y'
+               MOVE 'N' TO EOF-FLAG
+               CLOSE SORTEDTRANSFILE
+               PERFORM 400-END-PROCESSING THRU 400-END-PROCESSING-EXIT
+           END-IF.
+       070-RUN-ONE-BATCH-EXIT.
+           EXIT.
+
+      *    SORTS THE RAW BATCH FILE INTO SORTEDTRANSFILE, ORDERED SO
+      *    MAINTENANCE RECORDS FOR AN ACCOUNT APPLY BEFORE ANY DETAIL
+      *    ACTIVITY FOR THAT ACCOUNT, AND DETAIL/REVERSAL ACTIVITY IS
+      *    GROUPED BY ACCOUNT NUMBER SO POSTING VISITS EACH ACCOUNT'S
+      *    KEY ONCE INSTEAD OF JUMPING AROUND ACCOUNTFILE PER RECORD.
+       140-SORT-TRANSACTIONS-BY-ACCOUNT.
+           SORT SORTFILE
+               ON ASCENDING KEY SW-PRIORITY SW-ACCOUNT-KEY SW-SEQUENCE
+               INPUT PROCEDURE IS 150-BUILD-SORT-KEYS
+               OUTPUT PROCEDURE IS 160-WRITE-SORTED-OUTPUT.
+       140-SORT-TRANSACTIONS-BY-ACCOUNT-EXIT.
+           EXIT.
+
+       150-BUILD-SORT-KEYS.
+           OPEN INPUT TRANSFILE.
+           IF TF-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening TransFile: ' WS-TRANS-FILE-NAME
+                       ' STATUS: ' TF-FILE-STATUS
+           ELSE
+               MOVE 'N' TO WS-SORT-EOF
+               PERFORM UNTIL WS-SORT-EOF = 'Y'
+                   READ TRANSFILE INTO TRANS-RECORD
+                       AT END MOVE 'Y' TO WS-SORT-EOF
+                       NOT AT END
+                           PERFORM 155-RELEASE-SORT-RECORD THRU
+                                   155-RELEASE-SORT-RECORD-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSFILE
+           END-IF.
+
+      *    ONLY MT-ACTION-OPEN IS GIVEN A PRIORITY AHEAD OF DETAIL/REV
+      *    ACTIVITY FOR ITS ACCOUNT, SINCE A BRAND-NEW ACCOUNT HAS TO
+      *    EXIST BEFORE ANYTHING CAN POST AGAINST IT. MODIFY AND CLOSE
+      *    SHARE DETAIL/REV'S PRIORITY BAND INSTEAD OF JUMPING AHEAD OF
+      *    THEM, SO A CLOSE THAT APPEARS AFTER SEVERAL TRANSACTIONS IN
+      *    THE SOURCE FILE DOESN'T GET APPLIED BEFORE THEM AND WRONGLY
+      *    REJECT THOSE EARLIER TRANSACTIONS AS ACCOUNT NOT ACTIVE.
+       155-RELEASE-SORT-RECORD.
+           ADD 1 TO WS-FILE-ORDER-SEQ.
+           EVALUATE TRUE
+               WHEN TH-RECORD-TYPE = 'HDR'
+                   MOVE 1 TO SW-PRIORITY
+                   MOVE SPACES TO SW-ACCOUNT-KEY
+                   MOVE 0 TO SW-SEQUENCE
+               WHEN TT-RECORD-TYPE = 'TRL'
+                   MOVE 9 TO SW-PRIORITY
+                   MOVE SPACES TO SW-ACCOUNT-KEY
+                   MOVE 0 TO SW-SEQUENCE
+               WHEN MT-RECORD-TYPE = 'MNT' AND MT-ACTION-OPEN
+                   MOVE 2 TO SW-PRIORITY
+                   MOVE MT-ACCOUNT-NUMBER TO SW-ACCOUNT-KEY
+                   MOVE WS-FILE-ORDER-SEQ TO SW-SEQUENCE
+               WHEN MT-RECORD-TYPE = 'MNT'
+                   MOVE 5 TO SW-PRIORITY
+                   MOVE MT-ACCOUNT-NUMBER TO SW-ACCOUNT-KEY
+                   MOVE WS-FILE-ORDER-SEQ TO SW-SEQUENCE
+               WHEN TR-RECORD-TYPE = 'REV'
+                   MOVE 5 TO SW-PRIORITY
+                   MOVE TR-ACCOUNT-NUMBER TO SW-ACCOUNT-KEY
+                   MOVE WS-FILE-ORDER-SEQ TO SW-SEQUENCE
+               WHEN OTHER
+                   MOVE 5 TO SW-PRIORITY
+                   MOVE TF-ACCOUNT-NUMBER TO SW-ACCOUNT-KEY
+                   MOVE WS-FILE-ORDER-SEQ TO SW-SEQUENCE
+           END-EVALUATE.
+           MOVE TRANS-RECORD TO SW-BODY.
+           RELEASE SORT-RECORD-WRAPPER.
+       155-RELEASE-SORT-RECORD-EXIT.
+           EXIT.
+
+       160-WRITE-SORTED-OUTPUT.
+           OPEN OUTPUT SORTEDTRANSFILE.
+           MOVE 'N' TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORTFILE INTO SORT-RECORD-WRAPPER
+                   AT END MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       MOVE SW-BODY TO SORTED-TRANS-RECORD
+                       WRITE SORTED-TRANS-RECORD
+           END-PERFORM.
+           CLOSE SORTEDTRANSFILE.
+
+       200-READ-TRANSACTIONS.
+           READ SORTEDTRANSFILE INTO TRANS-RECORD
+               AT END MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                      ADD 1 TO WS-RECORDS-READ
+                      IF WS-RESTART-MODE
+                         AND WS-RECORDS-READ <= WS-RESTART-POSITION
+                         AND TH-RECORD-TYPE NOT = 'HDR'
+                         AND TT-RECORD-TYPE NOT = 'TRL'
+                          DISPLAY 'RESTART: SKIPPING ALREADY '
+                              'PROCESSED RECORD ' WS-RECORDS-READ
+                      ELSE
+                          PERFORM 300-PROCESS-TRANSACTION THRU
+                                  300-PROCESS-EXIT
+                      END-IF
+                      PERFORM WRITE-CHECKPOINT-IF-DUE THRU
+                              WRITE-CHECKPOINT-IF-DUE-EXIT
+           END-READ.
+       200-READ-EXIT.
+           EXIT.
+
+       DETECT-RESTART.
+           SET WS-NOT-RESTART-MODE TO TRUE.
+           MOVE 0 TO WS-RESTART-POSITION.
+           MOVE 1 TO WS-RESTART-BATCH-IDX.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CK-FILE-STATUS = '00'
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ CHECKPOINTFILE INTO CHECKPOINT-RECORD
+                       AT END MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           MOVE CK-POSITION TO WS-RESTART-POSITION
+                           MOVE CK-BATCH-INDEX TO WS-RESTART-BATCH-IDX
+                           MOVE CK-COUNT1 TO WS-RESTART-COUNT1
+                           MOVE CK-POSTED-COUNT TO
+                                WS-RESTART-POSTED-COUNT
+                           MOVE CK-REJECT-COUNT TO
+                                WS-RESTART-REJECT-COUNT
+                           MOVE CK-CREDIT-TOTAL TO
+                                WS-RESTART-CREDIT-TOTAL
+                           MOVE CK-DEBIT-TOTAL TO
+                                WS-RESTART-DEBIT-TOTAL
+                           MOVE CK-GL-REV-CREDIT-TOTAL TO
+                                WS-RESTART-GL-REV-CREDIT-TOTAL
+                           MOVE CK-GL-REV-DEBIT-TOTAL TO
+                                WS-RESTART-GL-REV-DEBIT-TOTAL
+                           MOVE CK-GL-TOTALS TO
+                                WS-RESTART-GL-TOTALS-TABLE
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO EOF-FLAG
+               CLOSE CHECKPOINTFILE
+               IF WS-RESTART-POSITION > 0
+                   SET WS-RESTART-MODE TO TRUE
+                   DISPLAY 'RESTARTING BATCH FROM RECORD '
+                           WS-RESTART-POSITION
+               END-IF
+           END-IF.
+       DETECT-RESTART-EXIT.
+           EXIT.
+
+      *    CK-LAST-ACCOUNT IS PULLED FROM WHICHEVER REDEFINITION OF
+      *    TRANS-RECORD MATCHES THE RECORD TYPE JUST READ, NOT
+      *    UNCONDITIONALLY FROM TF-ACCOUNT-NUMBER - OTHERWISE A
+      *    CHECKPOINT LANDING ON A REV RECORD WOULD ALIAS TF-ACCOUNT-
+      *    NUMBER ONTO THE WRONG BYTES AND RECORD A GARBLED ACCOUNT
+      *    FOR OPS DIAGNOSING A RESTART.
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE WS-BATCH-IDX TO CK-BATCH-INDEX
+               EVALUATE TH-RECORD-TYPE
+                   WHEN 'HDR'
+                   WHEN 'TRL'
+                       MOVE SPACES TO CK-LAST-ACCOUNT
+                   WHEN 'REV'
+                       MOVE TR-ACCOUNT-NUMBER TO CK-LAST-ACCOUNT
+                   WHEN 'MNT'
+                       MOVE MT-ACCOUNT-NUMBER TO CK-LAST-ACCOUNT
+                   WHEN OTHER
+                       MOVE TF-ACCOUNT-NUMBER TO CK-LAST-ACCOUNT
+               END-EVALUATE
+               MOVE WS-RECORDS-READ TO CK-POSITION
+               MOVE WS-COUNT1 TO CK-COUNT1
+               MOVE WS-POSTED-COUNT TO CK-POSTED-COUNT
+               MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+               MOVE WS-CREDIT-TOTAL TO CK-CREDIT-TOTAL
+               MOVE WS-DEBIT-TOTAL TO CK-DEBIT-TOTAL
+               MOVE WS-GL-REV-CREDIT-TOTAL TO CK-GL-REV-CREDIT-TOTAL
+               MOVE WS-GL-REV-DEBIT-TOTAL TO CK-GL-REV-DEBIT-TOTAL
+               MOVE WS-GL-TOTALS-TABLE TO CK-GL-TOTALS
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+       WRITE-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+       300-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TH-RECORD-TYPE = 'HDR'
+                   MOVE TH-BATCH-DATE(1:4) TO
+                        WS-LAST-TRANSDATE(1:4)
+                   MOVE '-' TO WS-LAST-TRANSDATE(5:1)
+                   MOVE TH-BATCH-DATE(5:2) TO
+                        WS-LAST-TRANSDATE(6:2)
+                   MOVE '-' TO WS-LAST-TRANSDATE(8:1)
+                   MOVE TH-BATCH-DATE(7:2) TO
+                        WS-LAST-TRANSDATE(9:2)
+                   MOVE TH-BATCH-DATE TO WS-BATCH-DATE-RAW
+               WHEN TT-RECORD-TYPE = 'TRL'
+                   MOVE TT-RECORD-COUNT TO WS-RECORD-COUNT
+               WHEN TR-RECORD-TYPE = 'REV'
+                   PERFORM PROCESS-REVERSAL THRU
+                           PROCESS-REVERSAL-EXIT
+               WHEN MT-RECORD-TYPE = 'MNT'
+                   ADD 1 TO WS-COUNT1
+                   PERFORM 500-PROCESS-MAINTENANCE THRU
+                           500-PROCESS-MAINTENANCE-EXIT
+               WHEN OTHER
+                   ADD 1 TO WS-COUNT1
+                   PERFORM NORMALIZE-TXN-NAME THRU
+                           NORMALIZE-TXN-NAME-EXIT
+                   PERFORM DETECT-JUNK-CHARACTERS THRU
+                           DETECT-JUNK-CHARACTERS-EXIT
+                   MOVE TF-ACCOUNT-NUMBER TO PK-ACCOUNT-NUMBER
+                   MOVE 'D' TO PK-RECORD-TYPE
+                   MOVE WS-BATCH-DATE-RAW TO PK-BATCH-DATE
+                   MOVE WS-BATCH-IDX TO PK-BATCH-IDX
+                   MOVE TF-SEQUENCE-NUMBER TO PK-SEQUENCE-NUMBER
+                   SET WS-DUP-NOT-FOUND TO TRUE
+                   READ POSTEDKEYFILE
+                       NOT INVALID KEY
+                           SET WS-DUP-FOUND TO TRUE
+                   END-READ
+                   MOVE TF-ACCOUNT-NUMBER TO WS-CHECK-DIGIT-ACCOUNT
+                   PERFORM VALIDATE-ACCOUNT-CHECK-DIGIT THRU
+                           VALIDATE-ACCOUNT-CHECK-DIGIT-EXIT
+                   IF WS-CHECK-DIGIT-BAD
+                       DISPLAY 'CHECK DIGIT MISMATCH ON ACCOUNT: '
+                               TF-ACCOUNT-NUMBER
+                   END-IF
+                   IF WS-JUNK-CHAR-COUNT > WS-JUNK-THRESHOLD
+                       MOVE 'R008' TO WS-REJECT-REASON-CODE
+                       MOVE 'DATA QUALITY - JUNK CHARACTERS' TO
+                            WS-REJECT-REASON-TEXT
+                       PERFORM REJECT-TRANSACTION THRU
+                               REJECT-TRANSACTION-EXIT
+                   ELSE
+                   IF WS-CHECK-DIGIT-BAD AND WS-CHECK-DIGIT-ENFORCED
+                       MOVE 'R009' TO WS-REJECT-REASON-CODE
+                       MOVE 'CHECK DIGIT VALIDATION FAILED' TO
+                            WS-REJECT-REASON-TEXT
+                       PERFORM REJECT-TRANSACTION THRU
+                               REJECT-TRANSACTION-EXIT
+                   ELSE
+                   IF WS-DUP-FOUND
+                       MOVE 'R006' TO WS-REJECT-REASON-CODE
+                       MOVE 'DUPLICATE - ALREADY POSTED' TO
+                            WS-REJECT-REASON-TEXT
+                       PERFORM REJECT-TRANSACTION THRU
+                               REJECT-TRANSACTION-EXIT
+                   ELSE
+                   IF TF-TRANSACTION-AMOUNT NOT NUMERIC
+                       MOVE 'R002' TO WS-REJECT-REASON-CODE
+                       MOVE 'INVALID TRANSACTION AMOUNT' TO
+                            WS-REJECT-REASON-TEXT
+                       PERFORM REJECT-TRANSACTION THRU
+                               REJECT-TRANSACTION-EXIT
+                   ELSE
+                       PERFORM VALIDATE-TXN-CODE THRU
+                               VALIDATE-TXN-CODE-EXIT
+                       IF WS-TXN-CODE-IS-INVALID
+                           MOVE 'R003' TO WS-REJECT-REASON-CODE
+                           MOVE 'INVALID TRANSACTION CODE' TO
+                                WS-REJECT-REASON-TEXT
+                           PERFORM REJECT-TRANSACTION THRU
+                                   REJECT-TRANSACTION-EXIT
+                       ELSE
+      *                    A BLANK OR GARBLED CREDIT/DEBIT INDICATOR
+      *                    DEFAULTS FROM THE TRANSACTION CODE TABLE'S
+      *                    WS-TXN-CODE-DR-CR ENTRY INSTEAD OF FALLING
+      *                    THROUGH TO "ANYTHING NOT 'C' IS A DEBIT".
+                           IF TF-CREDIT-DEBIT-IND NOT = 'C' AND
+                              TF-CREDIT-DEBIT-IND NOT = 'D'
+                               MOVE WS-TXN-CODE-DR-CR(WS-TXN-IDX) TO
+                                    TF-CREDIT-DEBIT-IND
+                           END-IF
+                           MOVE TF-ACCOUNT-NUMBER TO AF-ACCOUNT-NUMBER
+                           READ ACCOUNTFILE
+                               INVALID KEY
+                                   MOVE 'R001' TO WS-REJECT-REASON-CODE
+                                   MOVE 'NO SUCH ACCOUNT' TO
+                                        WS-REJECT-REASON-TEXT
+                                   PERFORM REJECT-TRANSACTION THRU
+                                           REJECT-TRANSACTION-EXIT
+                               NOT INVALID KEY
+                                   IF NOT AF-STATUS-ACTIVE
+                                       DISPLAY 'ACTIVITY ON NON-ACTIVE '
+                                           'ACCOUNT: ' AF-ACCOUNT-NUMBER
+                                           ' STATUS: ' AF-ACCOUNT-STATUS
+                                       MOVE 'R005' TO
+                                            WS-REJECT-REASON-CODE
+                                       MOVE 'ACCOUNT NOT ACTIVE' TO
+                                            WS-REJECT-REASON-TEXT
+                                       PERFORM REJECT-TRANSACTION THRU
+                                               REJECT-TRANSACTION-EXIT
+                                   ELSE
+                                       PERFORM UPDATE-BALANCE THRU
+                                               UPDATE-BALANCE-EXIT
+                                   END-IF
+                           END-READ
+                       END-IF
+                   END-IF
+                   END-IF
+                   END-IF
+                   END-IF
+           END-EVALUATE.
+       300-PROCESS-EXIT.
+           EXIT.
+       
+      *    DEDUPES REVERSALS AGAINST POSTEDKEYFILE THE SAME WAY DETAIL
+      *    TRANSACTIONS ARE, KEYED BY ACCOUNT + TR-SEQUENCE-NUMBER
+      *    UNDER THE 'R' RECORD-TYPE BUCKET SO A RERUN OF A COMPLETED
+      *    BATCH DOESN'T RE-APPLY THE SAME REVERSAL TWICE.
+       PROCESS-REVERSAL.
+           ADD 1 TO WS-COUNT1.
+           MOVE TR-ACCOUNT-NUMBER TO WS-CHECK-DIGIT-ACCOUNT.
+           PERFORM VALIDATE-ACCOUNT-CHECK-DIGIT THRU
+                   VALIDATE-ACCOUNT-CHECK-DIGIT-EXIT.
+           IF WS-CHECK-DIGIT-BAD
+               DISPLAY 'CHECK DIGIT MISMATCH ON ACCOUNT: '
+                       TR-ACCOUNT-NUMBER
+           END-IF.
+           MOVE TR-ACCOUNT-NUMBER TO PK-ACCOUNT-NUMBER.
+           MOVE 'R' TO PK-RECORD-TYPE.
+           MOVE WS-BATCH-DATE-RAW TO PK-BATCH-DATE.
+           MOVE WS-BATCH-IDX TO PK-BATCH-IDX.
+           MOVE TR-SEQUENCE-NUMBER TO PK-SEQUENCE-NUMBER.
+           SET WS-DUP-NOT-FOUND TO TRUE.
+           READ POSTEDKEYFILE
+               NOT INVALID KEY
+                   SET WS-DUP-FOUND TO TRUE
+           END-READ.
+           IF WS-DUP-FOUND
+               MOVE 'R006' TO WS-REJECT-REASON-CODE
+               MOVE 'DUPLICATE - ALREADY POSTED' TO
+                    WS-REJECT-REASON-TEXT
+               PERFORM REJECT-REVERSAL THRU REJECT-REVERSAL-EXIT
+           ELSE
+           IF TR-TRANSACTION-AMOUNT NOT NUMERIC
+               MOVE 'R002' TO WS-REJECT-REASON-CODE
+               MOVE 'INVALID REVERSAL AMOUNT' TO
+                    WS-REJECT-REASON-TEXT
+               PERFORM REJECT-REVERSAL THRU REJECT-REVERSAL-EXIT
+           ELSE
+           IF WS-CHECK-DIGIT-BAD AND WS-CHECK-DIGIT-ENFORCED
+               MOVE 'R009' TO WS-REJECT-REASON-CODE
+               MOVE 'CHECK DIGIT VALIDATION FAILED' TO
+                    WS-REJECT-REASON-TEXT
+               PERFORM REJECT-REVERSAL THRU REJECT-REVERSAL-EXIT
+           ELSE
+               MOVE TR-ACCOUNT-NUMBER TO AF-ACCOUNT-NUMBER
+               READ ACCOUNTFILE
+                   INVALID KEY
+                       MOVE 'R001' TO WS-REJECT-REASON-CODE
+                       MOVE 'NO SUCH ACCOUNT' TO
+                            WS-REJECT-REASON-TEXT
+                       PERFORM REJECT-REVERSAL THRU
+                               REJECT-REVERSAL-EXIT
+                   NOT INVALID KEY
+                       IF NOT AF-STATUS-ACTIVE
+                           MOVE 'R005' TO WS-REJECT-REASON-CODE
+                           MOVE 'ACCOUNT NOT ACTIVE' TO
+                                WS-REJECT-REASON-TEXT
+                           PERFORM REJECT-REVERSAL THRU
+                                   REJECT-REVERSAL-EXIT
+                       ELSE
+                           PERFORM UPDATE-BALANCE-REVERSAL THRU
+                                   UPDATE-BALANCE-REVERSAL-EXIT
+                       END-IF
+               END-READ
+           END-IF
+           END-IF
+           END-IF.
+       PROCESS-REVERSAL-EXIT.
+           EXIT.
+
+       UPDATE-BALANCE-REVERSAL.
+           SET WS-POST-OK TO TRUE.
+           MOVE AF-ACCOUNT-BALANCE TO WS-BALANCE-BEFORE.
+
+      *    SAME BLANK-MEANS-ACCOUNT-CURRENCY RULE AS UPDATE-BALANCE.
+           IF TR-CURRENCY-CODE NOT = SPACES AND
+              TR-CURRENCY-CODE NOT = AF-CURRENCY-CODE
+               MOVE 'R007' TO WS-REJECT-REASON-CODE
+               MOVE 'CURRENCY MISMATCH' TO WS-REJECT-REASON-TEXT
+               SET WS-POST-REJECTED TO TRUE
+           ELSE
+      *    A REVERSAL APPLIES THE INVERSE OF THE ORIGINAL
+      *    TRANSACTION'S CREDIT/DEBIT INDICATOR.
+           IF TR-CREDIT-DEBIT-IND = 'C'
+               COMPUTE WS-PROSPECTIVE-BALANCE =
+                       AF-ACCOUNT-BALANCE - TR-TRANSACTION-AMOUNT
+               IF WS-PROSPECTIVE-BALANCE < (0 - AF-OVERDRAFT-LIMIT)
+                   MOVE 'R004' TO WS-REJECT-REASON-CODE
+                   MOVE 'OVERDRAFT LIMIT EXCEEDED' TO
+                        WS-REJECT-REASON-TEXT
+                   SET WS-POST-REJECTED TO TRUE
+               ELSE
+                   MOVE WS-PROSPECTIVE-BALANCE TO AF-ACCOUNT-BALANCE
+               END-IF
+           ELSE
+               ADD TR-TRANSACTION-AMOUNT TO AF-ACCOUNT-BALANCE
+           END-IF
+           END-IF.
+
+           IF WS-POST-REJECTED
+               PERFORM REJECT-REVERSAL THRU REJECT-REVERSAL-EXIT
+           ELSE
+               ADD 1 TO WS-POSTED-COUNT
+      *        A REVERSAL'S EFFECT ON THE LEDGER RUNS OPPOSITE ITS OWN
+      *        INDICATOR (REVERSING A CREDIT IS A NET DEBIT), SO THE
+      *        RECON AND GL TOTALS ACCUMULATE IN THE OPPOSITE BUCKET
+      *        FROM TR-CREDIT-DEBIT-IND, MATCHING THE BALANCE UPDATE
+      *        ABOVE.
+               IF TR-CREDIT-DEBIT-IND = 'C'
+                   ADD TR-TRANSACTION-AMOUNT TO WS-DEBIT-TOTAL
+                   ADD TR-TRANSACTION-AMOUNT TO WS-GL-REV-DEBIT-TOTAL
+                   MOVE 'D' TO WS-RPT-IND
+               ELSE
+                   ADD TR-TRANSACTION-AMOUNT TO WS-CREDIT-TOTAL
+                   ADD TR-TRANSACTION-AMOUNT TO WS-GL-REV-CREDIT-TOTAL
+                   MOVE 'C' TO WS-RPT-IND
+               END-IF
+               MOVE WS-LAST-TRANSDATE TO AF-LAST-TRANS-DATE
+
+               REWRITE ACCOUNT-RECORD
+
+               MOVE TR-ACCOUNT-NUMBER TO WS-RPT-ACCOUNT
+               STRING 'REVERSAL OF REF ' TR-REFERENCE-NUMBER
+                   DELIMITED BY SIZE INTO WS-RPT-NAME
+               MOVE TR-TRANSACTION-AMOUNT TO WS-RPT-AMOUNT
+               PERFORM WRITE-REPORT-DETAIL THRU
+                       WRITE-REPORT-DETAIL-EXIT
+
+               MOVE TR-ACCOUNT-NUMBER TO WS-AUDIT-ACCOUNT
+               MOVE 'REV01' TO WS-AUDIT-CODE
+               MOVE TR-TRANSACTION-AMOUNT TO WS-AUDIT-AMOUNT
+               MOVE TR-CREDIT-DEBIT-IND TO WS-AUDIT-IND
+               PERFORM WRITE-AUDIT-ENTRY THRU WRITE-AUDIT-ENTRY-EXIT
+
+               MOVE TR-ACCOUNT-NUMBER TO PK-ACCOUNT-NUMBER
+               MOVE 'R' TO PK-RECORD-TYPE
+               MOVE WS-BATCH-DATE-RAW TO PK-BATCH-DATE
+               MOVE WS-BATCH-IDX TO PK-BATCH-IDX
+               MOVE TR-SEQUENCE-NUMBER TO PK-SEQUENCE-NUMBER
+               WRITE POSTED-KEY-RECORD
+           END-IF.
+       UPDATE-BALANCE-REVERSAL-EXIT.
+           EXIT.
+
+       REJECT-REVERSAL.
+           ADD 1 TO WS-REJECT-COUNT.
+           STRING TR-ACCOUNT-NUMBER ' | REF ' TR-REFERENCE-NUMBER
+           ' | REV | ' TR-TRANSACTION-AMOUNT ' | ' TR-CREDIT-DEBIT-IND
+           ' | ' WS-REJECT-REASON-CODE ' | ' WS-REJECT-REASON-TEXT
+               DELIMITED BY SIZE INTO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+       REJECT-REVERSAL-EXIT.
+           EXIT.
+
+      *    DIFFERENT FEEDS SUPPLY TF-TRANSACTION-NAME IN DIFFERENT
+      *    CASE, SO THE SAME MERCHANT READS DIFFERENTLY DEPENDING ON
+      *    WHICH CHANNEL POSTED IT. FORCE UPPERCASE BEFORE POSTING OR
+      *    REPORTING, THE SAME INSPECT CONVERTING APPROACH THE HELLO
+      *    CASE-CONVERSION UTILITY USES.
+       NORMALIZE-TXN-NAME.
+           INSPECT TF-TRANSACTION-NAME CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       NORMALIZE-TXN-NAME-EXIT.
+           EXIT.
+
+      *    FLAGS RECORDS WHOSE ACCOUNT NUMBER OR NARRATIVE CARRIES
+      *    EMBEDDED JUNK PUNCTUATION/SYMBOL CHARACTERS AHEAD OF
+      *    POSTING, THE SAME INSPECT TALLYING APPROACH USED FOR
+      *    CHARACTER/VOWEL COUNTING IN INSPECT.CBL. TF-ACCOUNT-NUMBER
+      *    IS ALWAYS FULLY POPULATED WITH DIGITS, SO ANY EMBEDDED BLANK
+      *    IN IT IS JUNK; TF-TRANSACTION-NAME IS A LEFT-JUSTIFIED
+      *    NARRATIVE PADDED WITH TRAILING SPACES, SO ITS BLANKS ARE
+      *    ONLY TALLIED UP TO THE LAST NON-BLANK CHARACTER - OTHERWISE
+      *    EVERY SHORT, LEGITIMATE NARRATIVE WOULD TRIP THE THRESHOLD
+      *    ON ITS OWN TRAILING PAD. LOW-VALUES AND OTHER NON-PRINTABLE
+      *    CONTROL BYTES ARE CAUGHT SEPARATELY BY WALKING EACH FIELD
+      *    CHARACTER BY CHARACTER, THE SAME REFERENCE-MODIFICATION LOOP
+      *    VALIDATE-ACCOUNT-CHECK-DIGIT USES.
+       DETECT-JUNK-CHARACTERS.
+           MOVE 0 TO WS-JUNK-CHAR-COUNT.
+           INSPECT TF-ACCOUNT-NUMBER TALLYING WS-JUNK-CHAR-COUNT FOR
+               ALL '@' '#' '$' '%' '^' '&' '*' '(' ')' '!' '~' '`'
+                   '<' '>' '{' '}' '[' ']' '|' '\' ';' ':' '"' '?' '/'
+               ALL SPACE.
+           INSPECT TF-TRANSACTION-NAME TALLYING WS-JUNK-CHAR-COUNT FOR
+               ALL '@' '#' '$' '%' '^' '&' '*' '(' ')' '!' '~' '`'
+                   '<' '>' '{' '}' '[' ']' '|' '\' ';' ':' '"' '?' '/'.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TF-TRANSACTION-NAME)) TO
+                WS-JUNK-NAME-LEN.
+           IF WS-JUNK-NAME-LEN > 0
+               INSPECT TF-TRANSACTION-NAME(1:WS-JUNK-NAME-LEN)
+                   TALLYING WS-JUNK-CHAR-COUNT FOR ALL SPACE
+           END-IF.
+           PERFORM VARYING WS-JUNK-CHAR-IDX FROM 1 BY 1 UNTIL
+                   WS-JUNK-CHAR-IDX > 10
+               MOVE TF-ACCOUNT-NUMBER(WS-JUNK-CHAR-IDX:1) TO
+                    WS-JUNK-CHAR
+               IF FUNCTION ORD(WS-JUNK-CHAR) < 33
+                   ADD 1 TO WS-JUNK-CHAR-COUNT
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING WS-JUNK-CHAR-IDX FROM 1 BY 1 UNTIL
+                   WS-JUNK-CHAR-IDX > 30
+               MOVE TF-TRANSACTION-NAME(WS-JUNK-CHAR-IDX:1) TO
+                    WS-JUNK-CHAR
+               IF FUNCTION ORD(WS-JUNK-CHAR) < 33
+                   ADD 1 TO WS-JUNK-CHAR-COUNT
+               END-IF
+           END-PERFORM.
+       DETECT-JUNK-CHARACTERS-EXIT.
+           EXIT.
+
+      *    WEIGHTED-SUM CHECK DIGIT OVER THE FIRST 9 DIGITS OF A 10-
+      *    DIGIT ACCOUNT NUMBER, VALIDATED AGAINST THE 10TH DIGIT, TO
+      *    CATCH TRANSPOSITION/TYPO ERRORS BEFORE POSTING. BUILT ON THE
+      *    SAME PER-CHARACTER REFERENCE-MODIFICATION LOOP USED TO
+      *    REVERSE A STRING IN STRING_REVERSAL.CBL.
+       VALIDATE-ACCOUNT-CHECK-DIGIT.
+           SET WS-CHECK-DIGIT-BAD TO TRUE.
+           IF WS-CHECK-DIGIT-ACCOUNT IS NUMERIC
+               MOVE 0 TO WS-ACCT-CHECKSUM
+               PERFORM VARYING WS-ACCT-DIGIT-IDX FROM 1 BY 1 UNTIL
+                       WS-ACCT-DIGIT-IDX > 9
+                   MOVE WS-CHECK-DIGIT-ACCOUNT(WS-ACCT-DIGIT-IDX:1) TO
+                        WS-ACCT-DIGIT
+                   COMPUTE WS-ACCT-CHECKSUM = WS-ACCT-CHECKSUM +
+                           (WS-ACCT-DIGIT * WS-ACCT-DIGIT-IDX)
+               END-PERFORM
+               MOVE WS-CHECK-DIGIT-ACCOUNT(10:1) TO WS-ACCT-CHECK-DIGIT
+               COMPUTE WS-ACCT-COMPUTED-CHECK =
+                       FUNCTION MOD(WS-ACCT-CHECKSUM, 10)
+               IF WS-ACCT-COMPUTED-CHECK = WS-ACCT-CHECK-DIGIT
+                   SET WS-CHECK-DIGIT-OK TO TRUE
+               END-IF
+           END-IF.
+       VALIDATE-ACCOUNT-CHECK-DIGIT-EXIT.
+           EXIT.
+
+       VALIDATE-TXN-CODE.
+           SET WS-TXN-CODE-IS-INVALID TO TRUE.
+           SET WS-TXN-IDX TO 1.
+           SEARCH WS-TXN-CODE-ENTRY
+               AT END
+                   SET WS-TXN-CODE-IS-INVALID TO TRUE
+               WHEN WS-TXN-CODE (WS-TXN-IDX) = TF-TRANSACTION-CODE
+                   SET WS-TXN-CODE-IS-VALID TO TRUE
+           END-SEARCH.
+       VALIDATE-TXN-CODE-EXIT.
+           EXIT.
+
+       UPDATE-BALANCE.
+           DISPLAY 'TF-ACCOUNT-NUMBER : ' TF-ACCOUNT-NUMBER
+           DISPLAY 'TF-TRANSACTION-NAME : ' TF-TRANSACTION-NAME
+           DISPLAY 'TF-TRANSACTION-CODE : ' TF-TRANSACTION-CODE
+           DISPLAY 'TF-TRANSACTION-AMOUNT : ' TF-TRANSACTION-AMOUNT
+           DISPLAY 'AF-ACCOUNT-NUMBER : ' AF-ACCOUNT-NUMBER
+           DISPLAY 'AF-ACCOUNT-BALANCE #1:' AF-ACCOUNT-BALANCE
+           SET WS-POST-OK TO TRUE.
+           MOVE AF-ACCOUNT-BALANCE TO WS-BALANCE-BEFORE.
+
+      *    A BLANK TF-CURRENCY-CODE MEANS THE FEED DIDN'T SUPPLY ONE -
+      *    ASSUME THE ACCOUNT'S OWN CURRENCY SO OLDER-FORMAT BATCHES
+      *    STILL POST. A SUPPLIED CODE MUST MATCH THE ACCOUNT'S.
+           IF TF-CURRENCY-CODE NOT = SPACES AND
+              TF-CURRENCY-CODE NOT = AF-CURRENCY-CODE
+               MOVE 'R007' TO WS-REJECT-REASON-CODE
+               MOVE 'CURRENCY MISMATCH' TO WS-REJECT-REASON-TEXT
+               SET WS-POST-REJECTED TO TRUE
+           ELSE
+           IF TF-CREDIT-DEBIT-IND = 'C'
+               ADD TF-TRANSACTION-AMOUNT TO AF-ACCOUNT-BALANCE
+           ELSE
+               COMPUTE WS-PROSPECTIVE-BALANCE =
+                       AF-ACCOUNT-BALANCE - TF-TRANSACTION-AMOUNT
+               IF WS-PROSPECTIVE-BALANCE < (0 - AF-OVERDRAFT-LIMIT)
+                   MOVE 'R004' TO WS-REJECT-REASON-CODE
+                   MOVE 'OVERDRAFT LIMIT EXCEEDED' TO
+                        WS-REJECT-REASON-TEXT
+                   SET WS-POST-REJECTED TO TRUE
+               ELSE
+                   MOVE WS-PROSPECTIVE-BALANCE TO AF-ACCOUNT-BALANCE
+               END-IF
+           END-IF
+           END-IF.
+
+           DISPLAY 'AF-ACCOUNT-BALANCE #2:' AF-ACCOUNT-BALANCE
+
+           IF WS-POST-REJECTED
+               PERFORM REJECT-TRANSACTION THRU REJECT-TRANSACTION-EXIT
+           ELSE
+               ADD 1 TO WS-POSTED-COUNT
+               IF TF-CREDIT-DEBIT-IND = 'C'
+                   ADD TF-TRANSACTION-AMOUNT TO WS-CREDIT-TOTAL
+                   ADD TF-TRANSACTION-AMOUNT TO
+                       WS-GL-CREDIT-TOTAL(WS-TXN-IDX)
+               ELSE
+                   ADD TF-TRANSACTION-AMOUNT TO WS-DEBIT-TOTAL
+                   ADD TF-TRANSACTION-AMOUNT TO
+                       WS-GL-DEBIT-TOTAL(WS-TXN-IDX)
+               END-IF
+               MOVE WS-LAST-TRANSDATE TO AF-LAST-TRANS-DATE
+
+               REWRITE ACCOUNT-RECORD
+
+               MOVE TF-ACCOUNT-NUMBER TO WS-RPT-ACCOUNT
+               MOVE TF-TRANSACTION-NAME TO WS-RPT-NAME
+               MOVE TF-TRANSACTION-AMOUNT TO WS-RPT-AMOUNT
+               MOVE TF-CREDIT-DEBIT-IND TO WS-RPT-IND
+               PERFORM WRITE-REPORT-DETAIL THRU
+                       WRITE-REPORT-DETAIL-EXIT
+
+               MOVE TF-ACCOUNT-NUMBER TO WS-AUDIT-ACCOUNT
+               MOVE TF-TRANSACTION-CODE TO WS-AUDIT-CODE
+               MOVE TF-TRANSACTION-AMOUNT TO WS-AUDIT-AMOUNT
+               MOVE TF-CREDIT-DEBIT-IND TO WS-AUDIT-IND
+               PERFORM WRITE-AUDIT-ENTRY THRU WRITE-AUDIT-ENTRY-EXIT
+
+               MOVE TF-ACCOUNT-NUMBER TO PK-ACCOUNT-NUMBER
+               MOVE 'D' TO PK-RECORD-TYPE
+               MOVE WS-BATCH-DATE-RAW TO PK-BATCH-DATE
+               MOVE WS-BATCH-IDX TO PK-BATCH-IDX
+               MOVE TF-SEQUENCE-NUMBER TO PK-SEQUENCE-NUMBER
+               WRITE POSTED-KEY-RECORD
+           END-IF.
+       UPDATE-BALANCE-EXIT.
+           EXIT.
+
+      *    PAGE HEADER FOR CUSTOMER_REPORT.DAT: RUN DATE, PAGE NUMBER,
+      *    AND COLUMN HEADINGS FOR THE ALIGNED DETAIL LINES BELOW IT.
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'CUSTOMER ACTIVITY REPORT   RUN DATE: ' WS-RUN-DATE
+               '   PAGE: ' WS-PAGE-NUMBER
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'ACCOUNT     ' 'NAME                           '
+               '        AMOUNT ' 'IND'
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING ALL '-' DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 0 TO WS-LINE-COUNT.
+       WRITE-REPORT-HEADER-EXIT.
+           EXIT.
+
+      *    ONE ALIGNED DETAIL LINE PER POSTED TRANSACTION OR REVERSAL.
+      *    BREAKS TO A NEW PAGE (WITH A PAGE-TOTAL LINE AND A FRESH
+      *    HEADER) ONCE WS-LINES-PER-PAGE DETAIL LINES HAVE PRINTED.
+      *    DEBITS SUBTRACT FROM THE RUNNING TOTALS SO THE PAGE/GRAND
+      *    TOTALS READ AS A NET MOVEMENT, NOT A SUM OF ABSOLUTE VALUES.
+       WRITE-REPORT-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-PAGE-TOTAL THRU
+                       WRITE-REPORT-PAGE-TOTAL-EXIT
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM WRITE-REPORT-HEADER THRU
+                       WRITE-REPORT-HEADER-EXIT
+           END-IF.
+
+           IF WS-RPT-IND = 'C'
+               MOVE WS-RPT-AMOUNT TO WS-RPT-SIGNED-AMOUNT
+           ELSE
+               COMPUTE WS-RPT-SIGNED-AMOUNT = 0 - WS-RPT-AMOUNT
+           END-IF.
+           ADD WS-RPT-SIGNED-AMOUNT TO WS-PAGE-TOTAL WS-GRAND-TOTAL.
+           MOVE WS-RPT-SIGNED-AMOUNT TO WS-RPT-AMOUNT-ED.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING WS-RPT-ACCOUNT ' ' WS-RPT-NAME ' '
+               WS-RPT-AMOUNT-ED '  ' WS-RPT-IND
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
+       WRITE-REPORT-DETAIL-EXIT.
+           EXIT.
+
+       WRITE-REPORT-PAGE-TOTAL.
+           MOVE WS-PAGE-TOTAL TO WS-PAGE-TOTAL-ED.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'PAGE TOTAL: ' WS-PAGE-TOTAL-ED
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE 0 TO WS-PAGE-TOTAL.
+       WRITE-REPORT-PAGE-TOTAL-EXIT.
+           EXIT.
+
+      *    FINAL PAGE TOTAL PLUS THE RUN'S GRAND TOTAL LINE, WRITTEN
+      *    ONCE AT SHUTDOWN SO THE REPORT COVERS EVERY BATCH IN THE RUN.
+       WRITE-REPORT-FOOTER.
+           IF WS-LINE-COUNT > 0
+               PERFORM WRITE-REPORT-PAGE-TOTAL THRU
+                       WRITE-REPORT-PAGE-TOTAL-EXIT
+           END-IF.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING 'GRAND TOTAL: ' WS-GRAND-TOTAL-ED
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       WRITE-REPORT-FOOTER-EXIT.
+           EXIT.
+
+       WRITE-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE(1:16) TO WS-AUDIT-TIMESTAMP.
+           STRING WS-AUDIT-ACCOUNT ' | ' WS-AUDIT-CODE ' | '
+           WS-AUDIT-AMOUNT ' | ' WS-AUDIT-IND ' | BEFORE '
+           WS-BALANCE-BEFORE ' | AFTER ' AF-ACCOUNT-BALANCE ' | '
+           WS-LAST-TRANSDATE ' | ' WS-AUDIT-TIMESTAMP
+               DELIMITED BY SIZE INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+       WRITE-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+       REJECT-TRANSACTION.
+           ADD 1 TO WS-REJECT-COUNT.
+           STRING TF-ACCOUNT-NUMBER ' | ' TF-TRANSACTION-NAME ' | '
+           TF-TRANSACTION-CODE ' | ' TF-TRANSACTION-AMOUNT ' | '
+           TF-CREDIT-DEBIT-IND ' | ' WS-REJECT-REASON-CODE ' | '
+           WS-REJECT-REASON-TEXT
+               DELIMITED BY SIZE INTO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+       REJECT-TRANSACTION-EXIT.
+           EXIT.
+
+      *    MAINTENANCE RECORDS (TH-RECORD-TYPE = 'MNT') OPEN, CLOSE OR
+      *    MODIFY AN ACCOUNT SAFELY THROUGH A KEYED READ/WRITE/REWRITE
+      *    INSTEAD OF THE OLD OPEN OUTPUT FALLBACK, WHICH USED TO
+      *    TRUNCATE THE WHOLE ACCOUNT MASTER IF IT COULDN'T BE OPENED.
+       500-PROCESS-MAINTENANCE.
+           EVALUATE TRUE
+               WHEN MT-ACTION-OPEN
+                   PERFORM 510-MAINT-OPEN-ACCOUNT THRU
+                           510-MAINT-OPEN-ACCOUNT-EXIT
+               WHEN MT-ACTION-CLOSE
+                   PERFORM 520-MAINT-CLOSE-ACCOUNT THRU
+                           520-MAINT-CLOSE-ACCOUNT-EXIT
+               WHEN MT-ACTION-MODIFY
+                   PERFORM 530-MAINT-MODIFY-ACCOUNT THRU
+                           530-MAINT-MODIFY-ACCOUNT-EXIT
+               WHEN OTHER
+                   DISPLAY 'UNKNOWN MAINTENANCE ACTION: ' MT-ACTION
+           END-EVALUATE.
+       500-PROCESS-MAINTENANCE-EXIT.
+           EXIT.
+
+      *    MT-ACCOUNT-NUMBER IS CHECK-DIGIT VALIDATED UNCONDITIONALLY
+      *    (NOT GATED BY CHECKDIGIT_ENFORCE) SO EVERY NEW ACCOUNT
+      *    ENTERS ACCOUNTFILE WITH A VALID CHECK DIGIT FROM DAY ONE,
+      *    EVEN WHILE POSTING-TIME ENFORCEMENT IS STILL OFF FOR THE
+      *    PRE-EXISTING BOOK.
+       510-MAINT-OPEN-ACCOUNT.
+           MOVE MT-ACCOUNT-NUMBER TO AF-ACCOUNT-NUMBER.
+           READ ACCOUNTFILE
+               INVALID KEY
+                   MOVE MT-ACCOUNT-NUMBER TO WS-CHECK-DIGIT-ACCOUNT
+                   PERFORM VALIDATE-ACCOUNT-CHECK-DIGIT THRU
+                           VALIDATE-ACCOUNT-CHECK-DIGIT-EXIT
+                   IF WS-CHECK-DIGIT-BAD
+                       DISPLAY 'MAINTENANCE REJECTED - BAD CHECK '
+                           'DIGIT: ' MT-ACCOUNT-NUMBER
+                       MOVE 'R009' TO WS-REJECT-REASON-CODE
+                       MOVE 'CHECK DIGIT VALIDATION FAILED' TO
+                            WS-REJECT-REASON-TEXT
+                       PERFORM REJECT-MAINTENANCE THRU
+                               REJECT-MAINTENANCE-EXIT
+                   ELSE
+                       MOVE MT-ACCOUNT-NUMBER TO AF-ACCOUNT-NUMBER
+                       INITIALIZE AF-CONTACT-INFO
+                       MOVE MT-ACCOUNT-BALANCE TO AF-ACCOUNT-BALANCE
+                       MOVE WS-LAST-TRANSDATE TO AF-LAST-TRANS-DATE
+                       MOVE MT-OVERDRAFT-LIMIT TO AF-OVERDRAFT-LIMIT
+                       MOVE MT-HOLDER-NAME TO AF-HOLDER-NAME
+                       IF MT-CURRENCY-CODE = SPACES
+                           MOVE 'USD' TO AF-CURRENCY-CODE
+                       ELSE
+                           MOVE MT-CURRENCY-CODE TO AF-CURRENCY-CODE
+                       END-IF
+                       IF MT-ACCOUNT-STATUS = SPACES
+                           SET AF-STATUS-ACTIVE TO TRUE
+                       ELSE
+                           MOVE MT-ACCOUNT-STATUS TO AF-ACCOUNT-STATUS
+                       END-IF
+                       WRITE ACCOUNT-RECORD
+                       ADD 1 TO WS-POSTED-COUNT
+                       DISPLAY 'ACCOUNT OPENED: ' MT-ACCOUNT-NUMBER
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY 'MAINTENANCE REJECTED - ALREADY EXISTS: '
+                           MT-ACCOUNT-NUMBER
+                   MOVE 'R010' TO WS-REJECT-REASON-CODE
+                   MOVE 'ACCOUNT ALREADY EXISTS' TO
+                        WS-REJECT-REASON-TEXT
+                   PERFORM REJECT-MAINTENANCE THRU
+                           REJECT-MAINTENANCE-EXIT
+           END-READ.
+       510-MAINT-OPEN-ACCOUNT-EXIT.
+           EXIT.
+
+       520-MAINT-CLOSE-ACCOUNT.
+           MOVE MT-ACCOUNT-NUMBER TO AF-ACCOUNT-NUMBER.
+           READ ACCOUNTFILE
+               INVALID KEY
+                   DISPLAY 'MAINTENANCE REJECTED - NO SUCH ACCOUNT: '
+                           MT-ACCOUNT-NUMBER
+                   MOVE 'R001' TO WS-REJECT-REASON-CODE
+                   MOVE 'NO SUCH ACCOUNT' TO WS-REJECT-REASON-TEXT
+                   PERFORM REJECT-MAINTENANCE THRU
+                           REJECT-MAINTENANCE-EXIT
+               NOT INVALID KEY
+                   SET AF-STATUS-CLOSED TO TRUE
+                   REWRITE ACCOUNT-RECORD
+                   ADD 1 TO WS-POSTED-COUNT
+                   DISPLAY 'ACCOUNT CLOSED: ' MT-ACCOUNT-NUMBER
+           END-READ.
+       520-MAINT-CLOSE-ACCOUNT-EXIT.
+           EXIT.
+
+       530-MAINT-MODIFY-ACCOUNT.
+           MOVE MT-ACCOUNT-NUMBER TO AF-ACCOUNT-NUMBER.
+           READ ACCOUNTFILE
+               INVALID KEY
+                   DISPLAY 'MAINTENANCE REJECTED - NO SUCH ACCOUNT: '
+                           MT-ACCOUNT-NUMBER
+                   MOVE 'R001' TO WS-REJECT-REASON-CODE
+                   MOVE 'NO SUCH ACCOUNT' TO WS-REJECT-REASON-TEXT
+                   PERFORM REJECT-MAINTENANCE THRU
+                           REJECT-MAINTENANCE-EXIT
+               NOT INVALID KEY
+                   IF MT-OVERDRAFT-LIMIT NUMERIC AND
+                      MT-OVERDRAFT-LIMIT > 0
+                       MOVE MT-OVERDRAFT-LIMIT TO AF-OVERDRAFT-LIMIT
+                   END-IF
+                   IF MT-ACCOUNT-STATUS NOT = SPACES
+                       MOVE MT-ACCOUNT-STATUS TO AF-ACCOUNT-STATUS
+                   END-IF
+                   IF MT-HOLDER-NAME NOT = SPACES
+                       MOVE MT-HOLDER-NAME TO AF-HOLDER-NAME
+                   END-IF
+                   REWRITE ACCOUNT-RECORD
+                   ADD 1 TO WS-POSTED-COUNT
+                   DISPLAY 'ACCOUNT MODIFIED: ' MT-ACCOUNT-NUMBER
+           END-READ.
+       530-MAINT-MODIFY-ACCOUNT-EXIT.
+           EXIT.
+
+      *    CARRIES A REASON CODE/TEXT THE SAME WAY REJECT-TRANSACTION
+      *    AND REJECT-REVERSAL DO, SET BY THE CALLER JUST BEFORE THE
+      *    PERFORM, SO REJECTFILE IS CONSISTENTLY MACHINE-PARSEABLE
+      *    ACROSS ALL THREE RECORD TYPES INSTEAD OF A GENERIC
+      *    "SEE RUN LOG" FOR MAINTENANCE REJECTS ONLY.
+       REJECT-MAINTENANCE.
+           ADD 1 TO WS-REJECT-COUNT.
+           STRING MT-ACCOUNT-NUMBER ' | MAINTENANCE | ' MT-ACTION
+           ' | ' WS-REJECT-REASON-CODE ' | ' WS-REJECT-REASON-TEXT
+               DELIMITED BY SIZE INTO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+       REJECT-MAINTENANCE-EXIT.
+           EXIT.
+
+       400-END-PROCESSING.
+           MOVE SPACES TO RECON-RECORD.
+           STRING 'BATCH RECONCILIATION REPORT FOR ' WS-TRANS-FILE-NAME
+               DELIMITED BY SIZE INTO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           MOVE SPACES TO RECON-RECORD.
+           STRING 'BATCH DATE                : ' WS-LAST-TRANSDATE
+               DELIMITED BY SIZE INTO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           STRING 'TRAILER RECORD COUNT      : ' WS-RECORD-COUNT
+               DELIMITED BY SIZE INTO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           STRING 'TRANSACTION DETAIL COUNT  : ' WS-COUNT1
+               DELIMITED BY SIZE INTO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           STRING 'RECORDS POSTED            : ' WS-POSTED-COUNT
+               DELIMITED BY SIZE INTO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           STRING 'RECORDS REJECTED          : ' WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           STRING 'SUM OF CREDIT AMOUNTS     : ' WS-CREDIT-TOTAL
+               DELIMITED BY SIZE INTO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           STRING 'SUM OF DEBIT AMOUNTS      : ' WS-DEBIT-TOTAL
+               DELIMITED BY SIZE INTO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           IF WS-RECORD-COUNT <> WS-COUNT1
+              MOVE 'COUNT MISMATCH: TRAILER VS DETAIL RECORDS READ'
+                   TO RECON-RECORD
+              WRITE RECON-RECORD
+              DISPLAY 'COUNT MISMATCH IN TRANSFILE AND '
+                      'BALANCE UPDATE ACCOUNTS'
+           END-IF.
+
+           IF (WS-POSTED-COUNT + WS-REJECT-COUNT) <> WS-COUNT1
+              MOVE 'COUNT MISMATCH: POSTED+REJECTED VS DETAIL READ'
+                   TO RECON-RECORD
+              WRITE RECON-RECORD
+           END-IF.
+
+           PERFORM WRITE-GL-EXTRACT THRU WRITE-GL-EXTRACT-EXIT.
+       400-END-PROCESSING-EXIT.
+           EXIT.
+
+      *    ONE GLEXTRACT LINE PER TRANSACTION CODE THAT MOVED MONEY IN
+      *    THIS BATCH, TOTALING CREDITS AND DEBITS SO THE GL INTERFACE
+      *    DOESN'T HAVE TO RE-DERIVE THEM FROM OUTFILE DETAIL LINES.
+       WRITE-GL-EXTRACT.
+           PERFORM VARYING WS-GL-IDX FROM 1 BY 1 UNTIL WS-GL-IDX > 6
+               IF WS-GL-CREDIT-TOTAL(WS-GL-IDX) > 0 OR
+                  WS-GL-DEBIT-TOTAL(WS-GL-IDX) > 0
+                   MOVE SPACES TO GL-RECORD
+                   STRING WS-BATCH-DATE-RAW ' | '
+                       WS-TXN-CODE(WS-GL-IDX) ' | '
+                       WS-TXN-CODE-DESC(WS-GL-IDX) ' | CR '
+                       WS-GL-CREDIT-TOTAL(WS-GL-IDX) ' | DR '
+                       WS-GL-DEBIT-TOTAL(WS-GL-IDX)
+                       DELIMITED BY SIZE INTO GL-RECORD
+                   WRITE GL-RECORD
+               END-IF
+           END-PERFORM.
+
+      *    REVERSALS HAVE NO TF-TRANSACTION-CODE TO INDEX THE TABLE
+      *    ABOVE, SO THEIR CREDIT/DEBIT ACTIVITY IS EXTRACTED AS ITS
+      *    OWN REV01 LINE - OTHERWISE A BATCH WITH REVERSALS WOULD
+      *    SHOW RECONFILE TOTALS THAT GLEXTRACT.DAT DOESN'T TIE TO.
+           IF WS-GL-REV-CREDIT-TOTAL > 0 OR WS-GL-REV-DEBIT-TOTAL > 0
+               MOVE SPACES TO GL-RECORD
+               STRING WS-BATCH-DATE-RAW ' | REV01 | '
+                   'REVERSALS            | CR '
+                   WS-GL-REV-CREDIT-TOTAL ' | DR '
+                   WS-GL-REV-DEBIT-TOTAL
+                   DELIMITED BY SIZE INTO GL-RECORD
+               WRITE GL-RECORD
+           END-IF.
+       WRITE-GL-EXTRACT-EXIT.
+           EXIT.
+
+       900-FINALIZE.
+           PERFORM WRITE-REPORT-FOOTER THRU WRITE-REPORT-FOOTER-EXIT.
+           CLOSE OUTFILE.
+           CLOSE REJECTFILE.
+           CLOSE RECONFILE.
+           CLOSE GLEXTRACT.
+           CLOSE AUDITFILE.
+           CLOSE ACCOUNTFILE.
+           CLOSE POSTEDKEYFILE.
+
+      *    A CLEAN FINISH MEANS NO RESTART IS NEEDED NEXT RUN.
+           CLOSE CHECKPOINTFILE.
+           OPEN OUTPUT CHECKPOINTFILE.
+           CLOSE CHECKPOINTFILE.
+
+           STOP RUN.
