@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTFILE ASSIGN TO WS-ACCT-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS AF-ACCOUNT-NUMBER
+                FILE STATUS IS AF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTFILE.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-NAME  PIC X(100) VALUE 'accounts_index.txt'.
+       01  WS-ENV-OVERRIDE    PIC X(100).
+       01  AF-FILE-STATUS     PIC XX.
+       01  WS-INQUIRY-ACCOUNT PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       100-INITILIZE.
+           PERFORM 010-GET-RUN-PARAMETERS THRU
+                   010-GET-RUN-PARAMETERS-EXIT.
+           OPEN INPUT ACCOUNTFILE.
+           IF AF-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening ACCOUNTFILE: ' AF-FILE-STATUS
+           ELSE
+               DISPLAY 'ENTER ACCOUNT NUMBER: '
+               ACCEPT WS-INQUIRY-ACCOUNT
+               PERFORM 200-LOOKUP-ACCOUNT THRU
+                       200-LOOKUP-ACCOUNT-EXIT
+               CLOSE ACCOUNTFILE
+           END-IF.
+           STOP RUN.
+       100-INITILIZE-EXIT.
+           EXIT.
+
+      *    ACCOUNTFILE_DD LETS A TELLER-DESK RUN POINT AT A TEST
+      *    FIXTURE WITHOUT A RECOMPILE, THE SAME CONVENTION BANKTRANS
+      *    USES.
+       010-GET-RUN-PARAMETERS.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'ACCOUNTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ACCT-FILE-NAME
+           END-IF.
+       010-GET-RUN-PARAMETERS-EXIT.
+           EXIT.
+
+       200-LOOKUP-ACCOUNT.
+           MOVE WS-INQUIRY-ACCOUNT TO AF-ACCOUNT-NUMBER.
+           READ ACCOUNTFILE
+               INVALID KEY
+                   DISPLAY 'NO SUCH ACCOUNT: ' WS-INQUIRY-ACCOUNT
+               NOT INVALID KEY
+                   DISPLAY 'ACCOUNT NUMBER  : ' AF-ACCOUNT-NUMBER
+                   DISPLAY 'BALANCE         : ' AF-ACCOUNT-BALANCE
+                   DISPLAY 'LAST TRANS DATE : ' AF-LAST-TRANS-DATE
+                   DISPLAY 'STATUS          : ' AF-ACCOUNT-STATUS
+                   DISPLAY 'OVERDRAFT LIMIT : ' AF-OVERDRAFT-LIMIT
+                   DISPLAY 'HOLDER NAME     : ' AF-HOLDER-NAME
+                   DISPLAY 'PHONE NUMBER    : ' AF-PHONE-NUMBER
+                   DISPLAY 'MAILING ADDRESS : ' AF-ADDRESS-SUMMARY
+           END-READ.
+       200-LOOKUP-ACCOUNT-EXIT.
+           EXIT.
