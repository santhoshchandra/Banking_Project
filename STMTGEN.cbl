@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AU-FILE-STATUS.
+
+           SELECT SORTFILE ASSIGN TO 'STMTSORT.TMP'.
+
+           SELECT STATEMENTFILE ASSIGN TO WS-STMT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITFILE.
+       01  AUDIT-RECORD PIC X(200).
+
+      *    POSITIONAL LAYOUT OF AN AUDIT-RECORD LINE, MATCHING THE
+      *    FIXED FIELD WIDTHS WRITE-AUDIT-ENTRY STRINGS IT TOGETHER
+      *    WITH IN ADMTXUP.CBL - SAME REDEFINES-ON-A-FLAT-RECORD
+      *    TECHNIQUE USED FOR TRANS-RECORD.
+       01  AUDIT-LINE REDEFINES AUDIT-RECORD.
+           05  AL-ACCOUNT-NUMBER    PIC X(10).
+           05  FILLER               PIC X(3).
+           05  AL-TXN-CODE          PIC X(5).
+           05  FILLER               PIC X(3).
+           05  AL-TXN-AMOUNT        PIC 9(7)V99.
+           05  FILLER               PIC X(3).
+           05  AL-CREDIT-DEBIT-IND  PIC X(1).
+           05  FILLER               PIC X(10).
+           05  AL-BALANCE-BEFORE    PIC S9(7)V99.
+           05  FILLER               PIC X(9).
+           05  AL-BALANCE-AFTER     PIC S9(7)V99.
+           05  FILLER               PIC X(3).
+           05  AL-TXN-DATE          PIC X(10).
+           05  FILLER               PIC X(3).
+           05  AL-TIMESTAMP         PIC X(16).
+           05  FILLER               PIC X(97).
+
+       SD  SORTFILE.
+       01  SORT-RECORD PIC X(200).
+       01  SORT-LINE REDEFINES SORT-RECORD.
+           05  SL-ACCOUNT-NUMBER    PIC X(10).
+           05  FILLER               PIC X(3).
+           05  SL-TXN-CODE          PIC X(5).
+           05  FILLER               PIC X(3).
+           05  SL-TXN-AMOUNT        PIC 9(7)V99.
+           05  FILLER               PIC X(3).
+           05  SL-CREDIT-DEBIT-IND  PIC X(1).
+           05  FILLER               PIC X(10).
+           05  SL-BALANCE-BEFORE    PIC S9(7)V99.
+           05  FILLER               PIC X(9).
+           05  SL-BALANCE-AFTER     PIC S9(7)V99.
+           05  FILLER               PIC X(3).
+           05  SL-TXN-DATE          PIC X(10).
+           05  FILLER               PIC X(3).
+           05  SL-TIMESTAMP         PIC X(16).
+           05  FILLER               PIC X(97).
+
+       FD  STATEMENTFILE.
+       01  STATEMENT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-NAME PIC X(100) VALUE 'AUDITFILE.DAT'.
+       01  WS-STMT-FILE-NAME  PIC X(100) VALUE 'STATEMENTS.DAT'.
+       01  WS-ENV-OVERRIDE    PIC X(100).
+       01  AU-FILE-STATUS     PIC XX.
+       01  ST-FILE-STATUS     PIC XX.
+       01  EOF-FLAG           PIC X(1) VALUE 'N'.
+       01  WS-PREV-ACCOUNT    PIC X(10) VALUE SPACES.
+       01  WS-FIRST-RECORD-SW PIC X(1) VALUE 'Y'.
+           88  WS-FIRST-RECORD     VALUE 'Y'.
+           88  WS-NOT-FIRST-RECORD VALUE 'N'.
+       01  WS-OPENING-BALANCE PIC S9(7)V99.
+       01  WS-CLOSING-BALANCE PIC S9(7)V99.
+       01  WS-ACCOUNT-COUNT   PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       100-INITILIZE.
+           PERFORM 010-GET-RUN-PARAMETERS THRU
+                   010-GET-RUN-PARAMETERS-EXIT.
+           OPEN OUTPUT STATEMENTFILE.
+      *    SL-TIMESTAMP IS A SECONDARY KEY SO TIES ON ACCOUNT NUMBER
+      *    RESOLVE BY ACTUAL POSTING ORDER INSTEAD OF RELYING ON
+      *    INCIDENTAL SORT STABILITY - WITHOUT IT, SL-BALANCE-BEFORE/
+      *    -AFTER (TAKEN FROM THE FIRST/LAST RECORD IN EACH ACCOUNT'S
+      *    GROUP) COULD COME OUT IN THE WRONG ORDER.
+           SORT SORTFILE ON ASCENDING KEY SL-ACCOUNT-NUMBER
+                           ON ASCENDING KEY SL-TIMESTAMP
+               USING AUDITFILE
+               OUTPUT PROCEDURE IS 300-PRODUCE-STATEMENTS.
+           CLOSE STATEMENTFILE.
+           DISPLAY 'STATEMENTS PRODUCED FOR ' WS-ACCOUNT-COUNT
+                   ' ACCOUNTS'.
+           STOP RUN.
+       100-INITILIZE-EXIT.
+           EXIT.
+
+      *    AUDITFILE_DD AND STATEMENTFILE_DD LET AN OPERATOR POINT
+      *    THIS RUN AT A DATED ARCHIVE COPY OR A TEST FIXTURE WITHOUT
+      *    A RECOMPILE, THE SAME CONVENTION BANKTRANS USES.
+       010-GET-RUN-PARAMETERS.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'AUDITFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-AUDIT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'STATEMENTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-STMT-FILE-NAME
+           END-IF.
+       010-GET-RUN-PARAMETERS-EXIT.
+           EXIT.
+
+      *    SORT OUTPUT PROCEDURE: WALKS THE AUDIT TRAIL IN ACCOUNT
+      *    ORDER AND BREAKS A NEW STATEMENT SECTION EACH TIME THE
+      *    ACCOUNT NUMBER CHANGES.
+       300-PRODUCE-STATEMENTS.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               RETURN SORTFILE INTO SORT-RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 310-PROCESS-SORTED-LINE THRU
+                               310-PROCESS-SORTED-LINE-EXIT
+           END-PERFORM.
+           IF WS-NOT-FIRST-RECORD
+               PERFORM WRITE-STATEMENT-FOOTER THRU
+                       WRITE-STATEMENT-FOOTER-EXIT
+           END-IF.
+
+       310-PROCESS-SORTED-LINE.
+           IF WS-FIRST-RECORD OR
+              SL-ACCOUNT-NUMBER NOT = WS-PREV-ACCOUNT
+               IF WS-NOT-FIRST-RECORD
+                   PERFORM WRITE-STATEMENT-FOOTER THRU
+                           WRITE-STATEMENT-FOOTER-EXIT
+               END-IF
+               ADD 1 TO WS-ACCOUNT-COUNT
+               MOVE SL-ACCOUNT-NUMBER TO WS-PREV-ACCOUNT
+               MOVE SL-BALANCE-BEFORE TO WS-OPENING-BALANCE
+               SET WS-NOT-FIRST-RECORD TO TRUE
+               PERFORM WRITE-STATEMENT-HEADER THRU
+                       WRITE-STATEMENT-HEADER-EXIT
+           END-IF.
+           PERFORM WRITE-STATEMENT-DETAIL-LINE THRU
+                   WRITE-STATEMENT-DETAIL-LINE-EXIT.
+           MOVE SL-BALANCE-AFTER TO WS-CLOSING-BALANCE.
+       310-PROCESS-SORTED-LINE-EXIT.
+           EXIT.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STATEMENT-RECORD.
+           STRING 'STATEMENT FOR ACCOUNT ' WS-PREV-ACCOUNT
+               DELIMITED BY SIZE INTO STATEMENT-RECORD.
+           WRITE STATEMENT-RECORD.
+
+           MOVE SPACES TO STATEMENT-RECORD.
+           STRING 'OPENING BALANCE: ' WS-OPENING-BALANCE
+               DELIMITED BY SIZE INTO STATEMENT-RECORD.
+           WRITE STATEMENT-RECORD.
+       WRITE-STATEMENT-HEADER-EXIT.
+           EXIT.
+
+       WRITE-STATEMENT-DETAIL-LINE.
+           MOVE SPACES TO STATEMENT-RECORD.
+           STRING '  ' SL-TXN-DATE ' | ' SL-TXN-CODE ' | '
+           SL-TXN-AMOUNT ' | ' SL-CREDIT-DEBIT-IND ' | BALANCE '
+           SL-BALANCE-AFTER
+               DELIMITED BY SIZE INTO STATEMENT-RECORD.
+           WRITE STATEMENT-RECORD.
+       WRITE-STATEMENT-DETAIL-LINE-EXIT.
+           EXIT.
+
+       WRITE-STATEMENT-FOOTER.
+           MOVE SPACES TO STATEMENT-RECORD.
+           STRING 'CLOSING BALANCE: ' WS-CLOSING-BALANCE
+               DELIMITED BY SIZE INTO STATEMENT-RECORD.
+           WRITE STATEMENT-RECORD.
+
+           MOVE SPACES TO STATEMENT-RECORD.
+           WRITE STATEMENT-RECORD.
+       WRITE-STATEMENT-FOOTER-EXIT.
+           EXIT.
