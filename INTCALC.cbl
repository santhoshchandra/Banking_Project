@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTCALC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTFILE ASSIGN TO WS-ACCT-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS AF-ACCOUNT-NUMBER
+                FILE STATUS IS AF-FILE-STATUS.
+
+           SELECT INTERESTFILE ASSIGN TO WS-INT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTFILE.
+       COPY ACCTREC.
+
+       FD  INTERESTFILE.
+       COPY TRANSREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-NAME  PIC X(100) VALUE 'accounts_index.txt'.
+       01  WS-INT-FILE-NAME   PIC X(100) VALUE
+               'INTEREST_CREDITS.DAT'.
+       01  WS-ENV-OVERRIDE    PIC X(100).
+       01  AF-FILE-STATUS     PIC XX.
+       01  IF-FILE-STATUS     PIC XX.
+       01  EOF-FLAG           PIC X(1) VALUE 'N'.
+       01  WS-SEQUENCE-NUMBER PIC 9(6) VALUE 0.
+       01  WS-ACCOUNT-COUNT   PIC 9(5) VALUE 0.
+       01  WS-CREDITED-COUNT  PIC 9(5) VALUE 0.
+       01  WS-INTEREST-RATE   PIC 9V9999.
+       01  WS-INTEREST-AMOUNT PIC 9(7)V99.
+       01  WS-TODAY           PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       100-INITILIZE.
+           PERFORM 010-GET-RUN-PARAMETERS THRU
+                   010-GET-RUN-PARAMETERS-EXIT.
+           OPEN INPUT ACCOUNTFILE.
+           OPEN OUTPUT INTERESTFILE.
+           IF AF-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening ACCOUNTFILE: ' AF-FILE-STATUS
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               PERFORM WRITE-BATCH-HEADER THRU
+                       WRITE-BATCH-HEADER-EXIT
+               PERFORM 200-CALCULATE-INTEREST THRU
+                       200-CALCULATE-INTEREST-EXIT UNTIL
+                       EOF-FLAG = 'Y'
+               PERFORM WRITE-BATCH-TRAILER THRU
+                       WRITE-BATCH-TRAILER-EXIT
+               DISPLAY 'ACCOUNTS SCANNED : ' WS-ACCOUNT-COUNT
+               DISPLAY 'INTEREST CREDITS WRITTEN: ' WS-CREDITED-COUNT
+           END-IF.
+           CLOSE ACCOUNTFILE.
+           CLOSE INTERESTFILE.
+           STOP RUN.
+       100-INITILIZE-EXIT.
+           EXIT.
+
+      *    ACCOUNTFILE_DD AND INTERESTFILE_DD LET AN OPERATOR POINT
+      *    THIS RUN AT A DATED ARCHIVE COPY OR A TEST FIXTURE WITHOUT
+      *    A RECOMPILE, THE SAME CONVENTION BANKTRANS USES.
+       010-GET-RUN-PARAMETERS.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'ACCOUNTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ACCT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT 'INTERESTFILE_DD'.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-INT-FILE-NAME
+           END-IF.
+       010-GET-RUN-PARAMETERS-EXIT.
+           EXIT.
+
+       WRITE-BATCH-HEADER.
+           INITIALIZE TRANS-RECORD.
+           MOVE 'HDR' TO TH-RECORD-TYPE.
+           MOVE WS-TODAY TO TH-BATCH-DATE.
+           WRITE TRANS-RECORD.
+       WRITE-BATCH-HEADER-EXIT.
+           EXIT.
+
+       WRITE-BATCH-TRAILER.
+           INITIALIZE TRANS-RECORD.
+           MOVE 'TRL' TO TT-RECORD-TYPE.
+           MOVE WS-CREDITED-COUNT TO TT-RECORD-COUNT.
+           WRITE TRANS-RECORD.
+       WRITE-BATCH-TRAILER-EXIT.
+           EXIT.
+
+       200-CALCULATE-INTEREST.
+           READ ACCOUNTFILE NEXT RECORD
+               AT END MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   PERFORM 300-CREDIT-ACCOUNT THRU
+                           300-CREDIT-ACCOUNT-EXIT
+           END-READ.
+       200-CALCULATE-INTEREST-EXIT.
+           EXIT.
+
+      *    TIERED MONTHLY RATE BY BALANCE BAND. ONLY ACTIVE ACCOUNTS
+      *    WITH A POSITIVE BALANCE EARN INTEREST.
+       300-CREDIT-ACCOUNT.
+           IF AF-STATUS-ACTIVE AND AF-ACCOUNT-BALANCE > 0
+               EVALUATE TRUE
+                   WHEN AF-ACCOUNT-BALANCE < 1000.00
+                       MOVE 0.0001 TO WS-INTEREST-RATE
+                   WHEN AF-ACCOUNT-BALANCE < 10000.00
+                       MOVE 0.0002 TO WS-INTEREST-RATE
+                   WHEN OTHER
+                       MOVE 0.0003 TO WS-INTEREST-RATE
+               END-EVALUATE
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                       AF-ACCOUNT-BALANCE * WS-INTEREST-RATE
+               IF WS-INTEREST-AMOUNT > 0
+                   PERFORM WRITE-INTEREST-CREDIT THRU
+                           WRITE-INTEREST-CREDIT-EXIT
+               END-IF
+           END-IF.
+       300-CREDIT-ACCOUNT-EXIT.
+           EXIT.
+
+       WRITE-INTEREST-CREDIT.
+           ADD 1 TO WS-SEQUENCE-NUMBER.
+           ADD 1 TO WS-CREDITED-COUNT.
+           INITIALIZE TRANS-RECORD.
+           MOVE AF-ACCOUNT-NUMBER TO TF-ACCOUNT-NUMBER.
+           MOVE 'INTEREST CREDIT' TO TF-TRANSACTION-NAME.
+           MOVE 'INT01' TO TF-TRANSACTION-CODE.
+           MOVE WS-INTEREST-AMOUNT TO TF-TRANSACTION-AMOUNT.
+           MOVE 'C' TO TF-CREDIT-DEBIT-IND.
+           MOVE WS-SEQUENCE-NUMBER TO TF-SEQUENCE-NUMBER.
+           WRITE TRANS-RECORD.
+       WRITE-INTEREST-CREDIT-EXIT.
+           EXIT.
